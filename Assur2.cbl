@@ -2,18 +2,62 @@
        PROGRAM-ID. Assur2.
        AUTHOR.    Thomas-Terry.
 
+      *----------------------------------------------------------------
+      * Historique des modifications
+      *  - Filtre sur le statut du contrat (ACTIF) a la place du test
+      *    sur la position de l'enregistrement dans le fichier.
+      *  - Table de travail portee a 9999 entrees, plus de perte
+      *    silencieuse de lignes au-dela de l'ancienne limite de 36.
+      *  - Controles de validite sur le code contrat, les dates et la
+      *    devise, avec fichier de rejets et code raison.
+      *  - Conversion des montants en EUR via un fichier de taux.
+      *  - Rapport de synthese des montants par devise et par statut.
+      *  - Rapport de relance des contrats proches de leur echeance.
+      *  - Nom du fichier d'entree et fenetre de relance parametrables
+      *    en ligne de commande ; fichiers de sortie horodates.
+      *  - Export CSV du rapport.
+      *  - Journal d'audit des executions.
+      *  - Consultation d'un contrat par code sur fichier indexe.
+      *----------------------------------------------------------------
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-       SELECT FICHIER-ASSURANCE ASSIGN
-                           TO "assurances-68259db4e2e6f768575516.csv"
+       SELECT FICHIER-ASSURANCE ASSIGN TO DYNAMIC WS-FICHIER-ENTREE
+                           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT FICHIER-RAPPORT ASSIGN TO DYNAMIC WS-FICHIER-RAPPORT
+                           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT FICHIER-REJETS2 ASSIGN TO DYNAMIC WS-FICHIER-REJETS
                            ORGANIZATION IS LINE SEQUENTIAL.
 
-       SELECT FICHIER-RAPPORT ASSIGN
-                           TO "rapport-assurances2.dat"
+       SELECT FICHIER-TAUX2 ASSIGN TO DYNAMIC WS-FICHIER-TAUX-IN
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS WS-STATUT-TAUX.
+
+       SELECT FICHIER-TOTAUX2 ASSIGN TO DYNAMIC WS-FICHIER-TOTAUX
                            ORGANIZATION IS LINE SEQUENTIAL.
 
+       SELECT SD-RELANCES2 ASSIGN TO "SD-RELANCES2".
+
+       SELECT FICHIER-RELANCES2 ASSIGN TO DYNAMIC WS-FICHIER-RELANCES
+                           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT FICHIER-CSV2 ASSIGN TO DYNAMIC WS-FICHIER-CSV
+                           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT FICHIER-JOURNAL2 ASSIGN TO DYNAMIC WS-FICHIER-JOURNAL
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS WS-STATUT-JOURNAL.
+
+       SELECT FICHIER-ASSURANCE2-IDX ASSIGN TO DYNAMIC WS-FICHIER-IDX
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE IS DYNAMIC
+                           RECORD KEY IS IDX2-CODE-CONTRAT
+                           FILE STATUS IS WS-STATUT-IDX.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -21,104 +65,609 @@
        01  F-ASSURANCE           PIC X(121).
 
        FD FICHIER-RAPPORT.
-       01 F-ENTETE-ED            PIC X(118).
+       01 F-ENTETE-ED            PIC X(133).
+
+       01 F-ASSURANCE-ED         PIC X(134).
+
+       FD FICHIER-REJETS2.
+       COPY RJTREC.
 
-       01 F-ASSURANCE-ED         PIC X(121).
+       FD FICHIER-TAUX2.
+       01  F-LIGNE-TAUX2         PIC X(40).
+
+       FD FICHIER-TOTAUX2.
+       01  F-LIGNE-TOTAUX2       PIC X(80).
+
+       SD  SD-RELANCES2.
+       01  SD2-RELANCE-ENREGISTREMENT.
+           05 SD2-JOURS-RESTANTS PIC S9(5).
+           05 SD2-LIGNE-RELANCE  PIC X(90).
+
+       FD FICHIER-RELANCES2.
+       01  F-LIGNE-RELANCE2      PIC X(105).
+
+       FD FICHIER-CSV2.
+       01  F-LIGNE-CSV2          PIC X(180).
+
+       FD FICHIER-JOURNAL2.
+       COPY JRNLREC.
+
+       FD FICHIER-ASSURANCE2-IDX.
+       01  IDX2-ENREGISTREMENT.
+           05 IDX2-CODE-CONTRAT    PIC X(08).
+           05 IDX2-NOM-CONTRAT     PIC X(14).
+           05 IDX2-NOM-PRODUIT     PIC X(14).
+           05 IDX2-NOM-CLIENT      PIC X(41).
+           05 IDX2-STATUT-CONTRAT  PIC X(08).
+           05 IDX2-DEBUT-CONTRAT   PIC X(08).
+           05 IDX2-FIN-CONTRAT     PIC X(08).
+           05 IDX2-MONTANT         PIC X(09).
+           05 IDX2-DEVISE          PIC X(03).
+           05 IDX2-MONTANT-EUR     PIC 9(9)V9(2).
 
        WORKING-STORAGE SECTION.
-       
+
        01  WS-TABLE-ASSURANCE.
-           05 WS-ASSURANCE OCCURS 36 TIMES.
+           05 WS-ASSURANCE OCCURS 9999 TIMES.
                10 WS-STRING      PIC X(121).
-        
-       77  WS-INDEX              PIC 9(002) VALUE 1.
 
-       77  WS-MAX-TABLE          PIC 9(002) VALUE 36.
+       77  WS-INDEX              PIC 9(004) VALUE 1.
+
+       77  WS-MAX-TABLE          PIC 9(004) VALUE 9999.
 
-       01  WS-UNSTRING OCCURS 36 TIMES.
+       77  WS-NB-LIGNES          PIC 9(004) VALUE ZERO.
+
+       77  WS-NB-ENREG-TABLE     PIC 9(004) VALUE ZERO.
+
+       01  WS-UNSTRING OCCURS 9999 TIMES INDEXED BY WS-IDX-UNSTRING.
            05 WS-CODE-CONTRAT    PIC X(08).
            05 WS-NOM-CONTRAT     PIC X(14).
            05 WS-NOM-PRODUIT     PIC X(14).
            05 WS-NOM-CLIENT      PIC X(41).
            05 WS-STATUT-CONTRAT  PIC X(08).
+               88 WS-STATUT-ACTIF     VALUE "ACTIF   ".
            05 WS-DEBUT-CONTRAT.
-               10 WS-DEBUT-ANNEE PIC X(04).
-               10 WS-DEBUT-MOIS  PIC X(02).
-               10 WS-DEBUT-JOUR  PIC X(02).
+               10 WS-DEBUT-ANNEE PIC 9(04).
+               10 WS-DEBUT-MOIS  PIC 9(02).
+               10 WS-DEBUT-JOUR  PIC 9(02).
+           05 WS-DEBUT-CONTRAT-NUM REDEFINES WS-DEBUT-CONTRAT
+                                  PIC 9(08).
            05 WS-FIN-CONTRAT.
-               10 WS-FIN-ANNEE   PIC X(04).
-               10 WS-FIN-MOIS    PIC X(02).
-               10 WS-FIN-JOUR    PIC X(02).
+               10 WS-FIN-ANNEE   PIC 9(04).
+               10 WS-FIN-MOIS    PIC 9(02).
+               10 WS-FIN-JOUR    PIC 9(02).
+           05 WS-FIN-CONTRAT-NUM REDEFINES WS-FIN-CONTRAT
+                                  PIC 9(08).
            05 WS-MONTANT         PIC X(09).
+           05 WS-MONTANT-NUM REDEFINES WS-MONTANT PIC 9(7)V9(2).
            05 WS-DEVISE          PIC X(03).
+           05 WS-MONTANT-EUR     PIC 9(9)V9(2).
 
        77  WS-FIN-FICHIER        PIC X(01) VALUE "N".
 
+      *----------------------------------------------------------------
+      * Controle des validations et des rejets
+      *----------------------------------------------------------------
+       77  WS-NB-LUES            PIC 9(05) VALUE ZERO.
+       77  WS-NB-REJETS          PIC 9(05) VALUE ZERO.
+       77  WS-NB-PERDUES         PIC 9(05) VALUE ZERO.
+       77  WS-NB-ECRITES         PIC 9(05) VALUE ZERO.
+
+       77  WS-SWITCH-VALIDATION  PIC X(01).
+           88 WS-ENREGISTREMENT-VALIDE    VALUE "O".
+           88 WS-ENREGISTREMENT-INVALIDE  VALUE "N".
+
+       77  WS-SWITCH-DOUBLON     PIC X(01).
+           88 WS-DOUBLON-TROUVE  VALUE "O".
+           88 WS-DOUBLON-ABSENT  VALUE "N".
+
+       77  WS-SWITCH-DEVISE-OK   PIC X(01).
+           88 WS-DEVISE-CONNUE   VALUE "O".
+           88 WS-DEVISE-INCONNUE VALUE "N".
+
+       77  WS-SWITCH-CONSULT     PIC X(01).
+           88 WS-CONSULT-TROUVE  VALUE "O".
+           88 WS-CONSULT-ABSENT  VALUE "N".
+
+       77  WS-CODE-RAISON        PIC X(04).
+       77  WS-RAISON-REJET       PIC X(31).
+
+       77  WS-CPT-DEVISE         PIC 9(02).
+
+       01  WS-DEVISES-VALIDES-ZONE   PIC X(15) VALUE "EURUSDGBPCHFJPY".
+       01  WS-DEVISES-VALIDES REDEFINES WS-DEVISES-VALIDES-ZONE.
+           05 WS-DEVISE-VALIDE   OCCURS 5 TIMES PIC X(03).
+
+      *----------------------------------------------------------------
+      * Table des taux de change
+      *----------------------------------------------------------------
+       COPY TAUXREC.
+
+       77  WS-FIN-TAUX           PIC X(01) VALUE "N".
+
+      *----------------------------------------------------------------
+      * Table des totaux par devise et par statut
+      *----------------------------------------------------------------
+       01  WS-TABLE-TOTAUX.
+           05 WS-TOTAUX-ENTREE OCCURS 50 TIMES
+                                INDEXED BY WS-IDX-TOTAUX.
+              10 WS-TOTAUX-DEVISE    PIC X(03).
+              10 WS-TOTAUX-STATUT    PIC X(08).
+              10 WS-TOTAUX-MONTANT   PIC 9(12)V9(2).
+              10 WS-TOTAUX-MONTANT-EUR PIC 9(12)V9(2).
+
+       77  WS-NB-TOTAUX          PIC 9(02) VALUE ZERO.
+       77  WS-NB-TOTAUX-PERDUS   PIC 9(05) VALUE ZERO.
+
+      *----------------------------------------------------------------
+      * Ligne de commande et parametres d'execution
+      *----------------------------------------------------------------
+       01  WS-PARM-LIGNE         PIC X(100).
+       01  WS-PARM-MODE          PIC X(15).
+       01  WS-PARM-2             PIC X(60).
+       01  WS-PARM-3             PIC X(10).
+
+       01  WS-SWITCH-MODE        PIC X    VALUE "L".
+           88 WS-MODE-LOT          VALUE "L".
+           88 WS-MODE-CONSULTATION VALUE "C".
+
+       01  WS-FICHIER-ENTREE     PIC X(60) VALUE SPACES.
+       01  WS-FICHIER-RAPPORT    PIC X(60) VALUE SPACES.
+       01  WS-FICHIER-REJETS     PIC X(60) VALUE SPACES.
+       01  WS-FICHIER-TOTAUX     PIC X(60) VALUE SPACES.
+       01  WS-FICHIER-RELANCES   PIC X(60) VALUE SPACES.
+       01  WS-FICHIER-CSV        PIC X(60) VALUE SPACES.
+       01  WS-FICHIER-JOURNAL    PIC X(60) VALUE
+                                  "journal-assurances2.log".
+       01  WS-FICHIER-TAUX-IN    PIC X(60) VALUE
+                                  "taux-change.csv".
+       01  WS-FICHIER-IDX        PIC X(60) VALUE
+                                  "assurances2-idx.dat".
+
+       01  WS-CODE-RECHERCHE     PIC 9(08).
+
+       77  WS-FENETRE-RELANCE    PIC 9(3)  VALUE 30.
+
+       01  WS-DATE-JOUR          PIC 9(8).
+       01  WS-DATE-HEURE-JRN     PIC X(19).
+       01  WS-DATE-HEURE-SYS.
+           05 WS-DHS-DATE        PIC 9(8).
+           05 WS-DHS-HEURE       PIC 9(8).
+
+       77  WS-STATUT-JOURNAL     PIC X(2).
+       77  WS-STATUT-IDX         PIC X(2).
+       77  WS-STATUT-TAUX        PIC X(2).
+
+      *----------------------------------------------------------------
+      * Zones de travail pour le rapport de relance
+      *----------------------------------------------------------------
+       77  WS-JOURS-RESTANTS     PIC S9(5).
+       77  WS-DATE-FIN-ENTIER    PIC 9(9).
+       77  WS-DATE-JOUR-ENTIER   PIC 9(9).
+       77  WS-FIN-TRI-RELANCES2  PIC X(01) VALUE "N".
+
+      *----------------------------------------------------------------
+      * Zones editees pour l'export CSV (point decimal explicite,
+      * indispensable pour qu'un tableur relise correctement le montant)
+      *----------------------------------------------------------------
+       77  WS-MONTANT-CSV-ED     PIC ZZZZZZ9.99.
+       77  WS-MONTANT-EUR-CSV-ED PIC ZZZZZZZZ9.99.
+
+
        PROCEDURE DIVISION.
-       
-           PERFORM 0100-READ-START
-           THRU    0100-READ-END.
 
-           PERFORM 0200-UNSTRING-START
-           THRU    0200-UNSTRING-END.
+           PERFORM 0000-INIT-START
+              THRU 0000-INIT-END.
+
+           IF WS-MODE-CONSULTATION
+
+               PERFORM 0800-CONSULT-START
+                  THRU 0800-CONSULT-END
+
+               PERFORM 0900-JOURNAL-START
+                  THRU 0900-JOURNAL-END
+
+           ELSE
+
+               PERFORM 0050-RATES-START
+                  THRU 0050-RATES-END
+
+               PERFORM 0100-READ-START
+               THRU    0100-READ-END
 
-           PERFORM 0300-OUTPUT-START
-           THRU    0300-OUTPUT-END.
+               PERFORM 0200-UNSTRING-START
+               THRU    0200-UNSTRING-END
 
-           PERFORM 0400-WRITE-START
-           THRU    0400-WRITE-END.
+               PERFORM 0300-OUTPUT-START
+               THRU    0300-OUTPUT-END
+
+               PERFORM 0400-WRITE-START
+               THRU    0400-WRITE-END
+
+               PERFORM 0500-TOTALS-START
+                  THRU 0500-TOTALS-END
+
+               PERFORM 0600-RELANCES-START
+                  THRU 0600-RELANCES-END
+
+               PERFORM 0700-CSV-START
+                  THRU 0700-CSV-END
+
+               PERFORM 0900-JOURNAL-START
+                  THRU 0900-JOURNAL-END
+
+           END-IF.
 
            STOP RUN.
-    
+
       ******************************************************************
 
+       0000-INIT-START.
+
+      *Recuperation de la ligne de commande : MODE, FICHIER, FENETRE.
+      *MODE = LOT (defaut) pour le traitement complet, ou CONSULTATION
+      *pour l'interrogation ponctuelle d'un seul contrat (2eme zone =
+      *code contrat recherche), sans relire tout l'extrait de fichier.
+
+       MOVE SPACES TO WS-PARM-LIGNE.
+       ACCEPT WS-PARM-LIGNE FROM COMMAND-LINE.
+
+       MOVE SPACES TO WS-PARM-MODE.
+       MOVE SPACES TO WS-PARM-2.
+       MOVE SPACES TO WS-PARM-3.
+
+       UNSTRING WS-PARM-LIGNE DELIMITED BY ALL SPACE
+           INTO WS-PARM-MODE WS-PARM-2 WS-PARM-3
+       END-UNSTRING.
+
+       IF WS-PARM-MODE = "CONSULTATION" OR WS-PARM-MODE = "CONSULT"
+           SET WS-MODE-CONSULTATION TO TRUE
+           MOVE WS-PARM-2 TO WS-CODE-RECHERCHE
+       ELSE
+           SET WS-MODE-LOT TO TRUE
+
+           IF WS-PARM-2 = SPACES
+               MOVE "assurances-68259db4e2e6f768575516.csv"
+                 TO WS-FICHIER-ENTREE
+           ELSE
+               MOVE WS-PARM-2 TO WS-FICHIER-ENTREE
+           END-IF
+
+           IF WS-PARM-3 = SPACES
+               MOVE 30 TO WS-FENETRE-RELANCE
+           ELSE
+               MOVE FUNCTION NUMVAL(WS-PARM-3) TO WS-FENETRE-RELANCE
+           END-IF
+       END-IF.
+
+      *Les rapports de sortie sont horodates avec la date du jour pour
+      *ne jamais ecraser le rapport de la veille.
+
+       ACCEPT WS-DATE-JOUR FROM DATE YYYYMMDD.
+
+       STRING "rapport-assurances2-" WS-DATE-JOUR ".dat"
+           INTO WS-FICHIER-RAPPORT.
+
+       STRING "rapport-assurances2-" WS-DATE-JOUR ".csv"
+           INTO WS-FICHIER-CSV.
+
+       STRING "rejets-assurances2-" WS-DATE-JOUR ".dat"
+           INTO WS-FICHIER-REJETS.
+
+       STRING "totaux-assurances2-" WS-DATE-JOUR ".dat"
+           INTO WS-FICHIER-TOTAUX.
+
+       STRING "relances-assurances2-" WS-DATE-JOUR ".dat"
+           INTO WS-FICHIER-RELANCES.
+
+       ACCEPT WS-DHS-DATE FROM DATE YYYYMMDD.
+       ACCEPT WS-DHS-HEURE FROM TIME.
+
+       STRING WS-DHS-DATE(1:4) "-" WS-DHS-DATE(5:2) "-" WS-DHS-DATE(7:2)
+              " " WS-DHS-HEURE(1:2) ":" WS-DHS-HEURE(3:2) ":"
+              WS-DHS-HEURE(5:2)
+           INTO WS-DATE-HEURE-JRN.
+
+       EXIT.
+       0000-INIT-END.
+
+
+      *-----------------------------------------------
+
+       0050-RATES-START.
+
+      *Chargement en memoire des taux de change du jour (devise -> EUR)
+      *afin de normaliser les montants multi-devises du rapport.
+
+       DISPLAY "Chargement des taux de change :".
+       MOVE ZERO TO WS-NB-TAUX.
+       MOVE "N" TO WS-FIN-TAUX.
+
+       OPEN INPUT FICHIER-TAUX2.
+
+       IF WS-STATUT-TAUX NOT = "00"
+           DISPLAY "ATTENTION - fichier des taux de change "
+                   WS-FICHIER-TAUX-IN
+                   " illisible (statut " WS-STATUT-TAUX
+                   "), montants EUR mis a zero pour cette execution."
+       ELSE
+           PERFORM UNTIL WS-FIN-TAUX = "Y"
+
+               READ FICHIER-TAUX2
+                   AT END
+                       MOVE "Y" TO WS-FIN-TAUX
+                   NOT AT END
+                       IF WS-NB-TAUX < 20
+                           ADD 1 TO WS-NB-TAUX
+                           UNSTRING F-LIGNE-TAUX2 DELIMITED BY ","
+                               INTO WS-TAUX-DEVISE(WS-NB-TAUX)
+                                    WS-TAUX-VALEUR(WS-NB-TAUX)
+                           END-UNSTRING
+                       END-IF
+               END-READ
+
+           END-PERFORM
+
+           CLOSE FICHIER-TAUX2
+       END-IF.
+
+       EXIT.
+       0050-RATES-END.
+
+
+      *-----------------------------------------------
+
        0100-READ-START.
 
+           DISPLAY "Ouverture du fichier :".
            OPEN INPUT FICHIER-ASSURANCE.
-           
+
+           DISPLAY "Lecture du fichier ligne par ligne :".
            PERFORM UNTIL WS-FIN-FICHIER = "Y"
-               
+
                READ FICHIER-ASSURANCE
                    AT END
                        MOVE "Y" TO WS-FIN-FICHIER
                    NOT AT END
-                       IF WS-INDEX <= WS-MAX-TABLE
+                       ADD 1 TO WS-NB-LUES
+                       IF WS-NB-LIGNES < WS-MAX-TABLE
+                           ADD 1 TO WS-NB-LIGNES
                            MOVE F-ASSURANCE TO
-                                   WS-STRING(WS-INDEX)
-                           ADD 1 TO WS-INDEX
+                                   WS-STRING(WS-NB-LIGNES)
+                       ELSE
+                           ADD 1 TO WS-NB-PERDUES
+                           DISPLAY "ATTENTION - capacite tableau "
+                                   "atteinte (" WS-MAX-TABLE
+                                   "), ligne ignoree : " F-ASSURANCE
                        END-IF
                END-READ
            END-PERFORM.
 
            CLOSE FICHIER-ASSURANCE.
 
+           IF WS-NB-PERDUES > ZERO
+               DISPLAY "ATTENTION - " WS-NB-PERDUES
+                       " ligne(s) n'ont pas pu etre traitees : "
+                       "capacite du tableau (" WS-MAX-TABLE
+                       ") depassee."
+           END-IF.
+
            EXIT.
        0100-READ-END.
 
        0200-UNSTRING-START.
+
+      *Analyse (parsing) de chaque ligne lue, puis controle et
+      *normalisation : une ligne invalide part au fichier des rejets
+      *avec un code raison au lieu de polluer le tableau et les
+      *rapports.
+
+           OPEN OUTPUT FICHIER-REJETS2.
+           OPEN OUTPUT FICHIER-ASSURANCE2-IDX.
+
+           MOVE ZERO TO WS-NB-ENREG-TABLE.
+
            PERFORM VARYING WS-INDEX FROM 1 BY 1
-                       UNTIL WS-INDEX > WS-MAX-TABLE
+                       UNTIL WS-INDEX > WS-NB-LIGNES
+
                UNSTRING WS-STRING(WS-INDEX)
                    DELIMITED BY "*"
                    INTO
-                       WS-CODE-CONTRAT(WS-INDEX)
-                       WS-NOM-CONTRAT(WS-INDEX)
-                       WS-NOM-PRODUIT(WS-INDEX)
-                       WS-NOM-CLIENT(WS-INDEX)
-                       WS-STATUT-CONTRAT(WS-INDEX)
-                       WS-DEBUT-CONTRAT(WS-INDEX)
-                       WS-FIN-CONTRAT(WS-INDEX)
-                       WS-MONTANT(WS-INDEX)
-                       WS-DEVISE(WS-INDEX)
-                DISPLAY WS-UNSTRING(WS-INDEX)
+                       WS-CODE-CONTRAT(WS-NB-ENREG-TABLE + 1)
+                       WS-NOM-CONTRAT(WS-NB-ENREG-TABLE + 1)
+                       WS-NOM-PRODUIT(WS-NB-ENREG-TABLE + 1)
+                       WS-NOM-CLIENT(WS-NB-ENREG-TABLE + 1)
+                       WS-STATUT-CONTRAT(WS-NB-ENREG-TABLE + 1)
+                       WS-DEBUT-CONTRAT(WS-NB-ENREG-TABLE + 1)
+                       WS-FIN-CONTRAT(WS-NB-ENREG-TABLE + 1)
+                       WS-MONTANT(WS-NB-ENREG-TABLE + 1)
+                       WS-DEVISE(WS-NB-ENREG-TABLE + 1)
+               END-UNSTRING
+
+               PERFORM 0150-VALIDATE-START
+                  THRU 0150-VALIDATE-END
+
+               IF WS-ENREGISTREMENT-INVALIDE
+                   ADD 1 TO WS-NB-REJETS
+                   PERFORM 0170-REJECT-START
+                      THRU 0170-REJECT-END
+               ELSE
+                   ADD 1 TO WS-NB-ENREG-TABLE
+
+                   PERFORM 0180-CURRENCY-START
+                      THRU 0180-CURRENCY-END
+
+                   MOVE WS-CODE-CONTRAT(WS-NB-ENREG-TABLE)
+                    TO  IDX2-CODE-CONTRAT
+                   MOVE WS-NOM-CONTRAT(WS-NB-ENREG-TABLE)
+                    TO  IDX2-NOM-CONTRAT
+                   MOVE WS-NOM-PRODUIT(WS-NB-ENREG-TABLE)
+                    TO  IDX2-NOM-PRODUIT
+                   MOVE WS-NOM-CLIENT(WS-NB-ENREG-TABLE)
+                    TO  IDX2-NOM-CLIENT
+                   MOVE WS-STATUT-CONTRAT(WS-NB-ENREG-TABLE)
+                    TO  IDX2-STATUT-CONTRAT
+                   MOVE WS-DEBUT-CONTRAT-NUM(WS-NB-ENREG-TABLE)
+                    TO  IDX2-DEBUT-CONTRAT
+                   MOVE WS-FIN-CONTRAT-NUM(WS-NB-ENREG-TABLE)
+                    TO  IDX2-FIN-CONTRAT
+                   MOVE WS-MONTANT(WS-NB-ENREG-TABLE)
+                    TO  IDX2-MONTANT
+                   MOVE WS-DEVISE(WS-NB-ENREG-TABLE)
+                    TO  IDX2-DEVISE
+                   MOVE WS-MONTANT-EUR(WS-NB-ENREG-TABLE)
+                    TO  IDX2-MONTANT-EUR
+
+                   WRITE IDX2-ENREGISTREMENT
+                       INVALID KEY
+                           DISPLAY "Code contrat en double sur "
+                                   "le fichier indexe : "
+                                   IDX2-CODE-CONTRAT
+                   END-WRITE
+               END-IF
+
            END-PERFORM.
 
+           CLOSE FICHIER-REJETS2.
+           CLOSE FICHIER-ASSURANCE2-IDX.
+
            EXIT.
        0200-UNSTRING-END.
 
+
+      *-----------------------------------------------
+
+       0150-VALIDATE-START.
+
+      *Controle de la ligne qui vient d'etre analysee : code contrat
+      *renseigne, coherence des dates, devise reconnue et absence de
+      *doublon.
+
+       SET WS-ENREGISTREMENT-VALIDE TO TRUE.
+       MOVE SPACES TO WS-CODE-RAISON.
+       MOVE SPACES TO WS-RAISON-REJET.
+
+       IF WS-CODE-CONTRAT(WS-NB-ENREG-TABLE + 1) = "00000000"
+          OR WS-CODE-CONTRAT(WS-NB-ENREG-TABLE + 1) = SPACES
+           SET WS-ENREGISTREMENT-INVALIDE TO TRUE
+           MOVE "R001" TO WS-CODE-RAISON
+           MOVE "CODE CONTRAT INVALIDE" TO WS-RAISON-REJET
+       END-IF.
+
+       IF WS-ENREGISTREMENT-VALIDE
+          AND WS-DEBUT-CONTRAT-NUM(WS-NB-ENREG-TABLE + 1) >
+              WS-FIN-CONTRAT-NUM(WS-NB-ENREG-TABLE + 1)
+           SET WS-ENREGISTREMENT-INVALIDE TO TRUE
+           MOVE "R002" TO WS-CODE-RAISON
+           MOVE "DATE DEBUT POSTERIEURE A LA FIN" TO WS-RAISON-REJET
+       END-IF.
+
+       IF WS-ENREGISTREMENT-VALIDE
+           SET WS-DEVISE-INCONNUE TO TRUE
+           PERFORM VARYING WS-CPT-DEVISE FROM 1 BY 1
+                   UNTIL WS-CPT-DEVISE > 5
+               IF WS-DEVISE(WS-NB-ENREG-TABLE + 1) =
+                                  WS-DEVISE-VALIDE(WS-CPT-DEVISE)
+                   SET WS-DEVISE-CONNUE TO TRUE
+               END-IF
+           END-PERFORM
+           IF WS-DEVISE-INCONNUE
+               SET WS-ENREGISTREMENT-INVALIDE TO TRUE
+               MOVE "R003" TO WS-CODE-RAISON
+               MOVE "DEVISE INVALIDE" TO WS-RAISON-REJET
+           END-IF
+       END-IF.
+
+       IF WS-ENREGISTREMENT-VALIDE
+           PERFORM 0160-DUPLICATE-START
+              THRU 0160-DUPLICATE-END
+           IF WS-DOUBLON-TROUVE
+               SET WS-ENREGISTREMENT-INVALIDE TO TRUE
+               MOVE "R004" TO WS-CODE-RAISON
+               MOVE "CODE CONTRAT EN DOUBLE" TO WS-RAISON-REJET
+           END-IF
+       END-IF.
+
+       EXIT.
+       0150-VALIDATE-END.
+
+
+      *-----------------------------------------------
+
+       0160-DUPLICATE-START.
+
+       SET WS-DOUBLON-ABSENT TO TRUE.
+
+       PERFORM VARYING WS-IDX-UNSTRING FROM 1 BY 1
+               UNTIL WS-IDX-UNSTRING > WS-NB-ENREG-TABLE
+                  OR WS-DOUBLON-TROUVE
+           IF WS-CODE-CONTRAT(WS-IDX-UNSTRING) =
+                             WS-CODE-CONTRAT(WS-NB-ENREG-TABLE + 1)
+               SET WS-DOUBLON-TROUVE TO TRUE
+           END-IF
+       END-PERFORM.
+
+       EXIT.
+       0160-DUPLICATE-END.
+
+
+      *-----------------------------------------------
+
+       0170-REJECT-START.
+
+       MOVE SPACES                          TO REJ-ENREGISTREMENT.
+       MOVE WS-CODE-CONTRAT(WS-NB-ENREG-TABLE + 1)
+                                             TO REJ-CODE-CONTRAT.
+       MOVE WS-CODE-RAISON                  TO REJ-CODE-RAISON.
+       MOVE WS-RAISON-REJET                 TO REJ-LIBELLE-RAISON.
+       MOVE WS-STRING(WS-INDEX)             TO REJ-LIGNE-BRUTE.
+
+       WRITE REJ-ENREGISTREMENT.
+
+       EXIT.
+       0170-REJECT-END.
+
+
+      *-----------------------------------------------
+
+       0180-CURRENCY-START.
+
+      *Normalisation du montant du contrat en EUR a partir des taux du
+      *jour, afin de pouvoir consolider des contrats multi-devises.
+
+       IF WS-DEVISE(WS-NB-ENREG-TABLE) = "EUR"
+           MOVE WS-MONTANT-NUM(WS-NB-ENREG-TABLE)
+             TO WS-MONTANT-EUR(WS-NB-ENREG-TABLE)
+       ELSE
+           SET WS-DEVISE-INCONNUE TO TRUE
+           PERFORM VARYING WS-IDX-TAUX FROM 1 BY 1
+                   UNTIL WS-IDX-TAUX > WS-NB-TAUX
+               IF WS-TAUX-DEVISE(WS-IDX-TAUX) =
+                                  WS-DEVISE(WS-NB-ENREG-TABLE)
+                   COMPUTE WS-MONTANT-EUR(WS-NB-ENREG-TABLE) =
+                       WS-MONTANT-NUM(WS-NB-ENREG-TABLE) *
+                       WS-TAUX-VALEUR(WS-IDX-TAUX)
+                   SET WS-DEVISE-CONNUE TO TRUE
+               END-IF
+           END-PERFORM
+           IF WS-DEVISE-INCONNUE
+               DISPLAY "ATTENTION - pas de taux de change pour "
+                       WS-DEVISE(WS-NB-ENREG-TABLE)
+                       " (contrat "
+                       WS-CODE-CONTRAT(WS-NB-ENREG-TABLE) ")"
+               MOVE ZERO TO WS-MONTANT-EUR(WS-NB-ENREG-TABLE)
+           END-IF
+       END-IF.
+
+       EXIT.
+       0180-CURRENCY-END.
+
+
+      *-----------------------------------------------
+
        0300-OUTPUT-START.
-           DISPLAY 
-               "Code     "      
+           DISPLAY
+               "Code     "
                "Contrat        "  WITH NO ADVANCING
                "Produit        "  WITH NO ADVANCING
                "Client                                    "
@@ -129,9 +678,9 @@
                "Montant".
 
            PERFORM VARYING WS-INDEX FROM 1 BY 1
-                       UNTIL WS-INDEX >= WS-MAX-TABLE
-                    IF WS-INDEX = 3 OR WS-INDEX = 7
-                    DISPLAY WS-STRING(WS-INDEX)
+                       UNTIL WS-INDEX > WS-NB-ENREG-TABLE
+                    IF WS-STATUT-ACTIF(WS-INDEX)
+                    DISPLAY WS-UNSTRING(WS-INDEX)
                     END-IF
            END-PERFORM.
 
@@ -142,20 +691,23 @@
 
            OPEN OUTPUT FICHIER-RAPPORT.
 
+           MOVE SPACES TO F-ENTETE-ED.
            STRING "Code     "
-               "Contrat       " 
+               "Contrat       "
                "Produit        "
                "Client                                   "
                "Statut   "
                "Debut      "
                "Fin         "
-               "Montant" 
+               "Montant    "
+               "MontantEUR"
                INTO F-ENTETE-ED.
            WRITE F-ENTETE-ED.
-           
+
            PERFORM VARYING WS-INDEX FROM 1 BY 1
-                       UNTIL WS-INDEX > WS-MAX-TABLE
-                IF WS-INDEX = 3 OR WS-INDEX = 7
+                       UNTIL WS-INDEX > WS-NB-ENREG-TABLE
+                IF WS-STATUT-ACTIF(WS-INDEX)
+                    MOVE SPACES TO F-ASSURANCE-ED
                     STRING WS-CODE-CONTRAT(WS-INDEX)   SPACE
                            WS-NOM-CONTRAT(WS-INDEX)
                            WS-NOM-PRODUIT(WS-INDEX)    SPACE
@@ -170,17 +722,356 @@
                            "/"
                            WS-FIN-MOIS(WS-INDEX)
                            "/"
-                           WS-FIN-ANNEE(WS-INDEX)
+                           WS-FIN-ANNEE(WS-INDEX)      SPACE
                            WS-MONTANT(WS-INDEX)
-                           WS-DEVISE(WS-INDEX)
+                           WS-DEVISE(WS-INDEX)         SPACE
+                           WS-MONTANT-EUR(WS-INDEX)
                         INTO F-ASSURANCE-ED
                     WRITE F-ASSURANCE-ED
+                    ADD 1 TO WS-NB-ECRITES
                 END-IF
            END-PERFORM.
 
-           DISPLAY "Fin du traitement - 2 enregistrements export√©s".
+           DISPLAY "Fin du traitement - " WS-NB-ECRITES
+                   " enregistrement(s) exporte(s)".
 
            CLOSE FICHIER-RAPPORT.
 
            EXIT.
        0400-WRITE-END.
+
+
+      *-----------------------------------------------
+
+       0500-TOTALS-START.
+
+      *Constitution du rapport de totaux du portefeuille, par devise et
+      *par statut, a partir de l'ensemble des contrats retenus.
+
+       MOVE ZERO TO WS-NB-TOTAUX.
+       MOVE ZERO TO WS-NB-TOTAUX-PERDUS.
+
+       PERFORM VARYING WS-INDEX FROM 1 BY 1
+               UNTIL WS-INDEX > WS-NB-ENREG-TABLE
+
+           PERFORM 0510-TOTALS-SEARCH-START
+              THRU 0510-TOTALS-SEARCH-END
+
+           IF WS-IDX-TOTAUX NOT = ZERO
+               ADD WS-MONTANT-NUM(WS-INDEX)
+                 TO WS-TOTAUX-MONTANT(WS-IDX-TOTAUX)
+
+               ADD WS-MONTANT-EUR(WS-INDEX)
+                 TO WS-TOTAUX-MONTANT-EUR(WS-IDX-TOTAUX)
+           END-IF
+
+       END-PERFORM.
+
+       IF WS-NB-TOTAUX-PERDUS > ZERO
+           DISPLAY "ATTENTION - " WS-NB-TOTAUX-PERDUS
+                   " combinaison(s) devise/statut n'ont pas pu etre "
+                   "cumulees : capacite de la table des totaux (50) "
+                   "depassee."
+       END-IF.
+
+       OPEN OUTPUT FICHIER-TOTAUX2.
+
+       MOVE SPACES TO F-LIGNE-TOTAUX2.
+       STRING "Devise Statut   " "Montant           "
+              "MontantEUR" INTO F-LIGNE-TOTAUX2.
+       WRITE F-LIGNE-TOTAUX2.
+
+       PERFORM VARYING WS-IDX-TOTAUX FROM 1 BY 1
+               UNTIL WS-IDX-TOTAUX > WS-NB-TOTAUX
+
+           MOVE SPACES TO F-LIGNE-TOTAUX2
+           STRING WS-TOTAUX-DEVISE(WS-IDX-TOTAUX) " "
+                  WS-TOTAUX-STATUT(WS-IDX-TOTAUX) " "
+                  WS-TOTAUX-MONTANT(WS-IDX-TOTAUX) " "
+                  WS-TOTAUX-MONTANT-EUR(WS-IDX-TOTAUX)
+               INTO F-LIGNE-TOTAUX2
+           WRITE F-LIGNE-TOTAUX2
+
+       END-PERFORM.
+
+       CLOSE FICHIER-TOTAUX2.
+
+       EXIT.
+       0500-TOTALS-END.
+
+
+      *-----------------------------------------------
+
+       0510-TOTALS-SEARCH-START.
+
+      *Recherche (ou creation) de la case de cumul correspondant a la
+      *devise et au statut du contrat courant.
+
+       MOVE ZERO TO WS-IDX-TOTAUX.
+
+       PERFORM VARYING WS-CPT-DEVISE FROM 1 BY 1
+               UNTIL WS-CPT-DEVISE > WS-NB-TOTAUX
+                  OR WS-IDX-TOTAUX NOT = ZERO
+           IF WS-TOTAUX-DEVISE(WS-CPT-DEVISE) = WS-DEVISE(WS-INDEX)
+              AND WS-TOTAUX-STATUT(WS-CPT-DEVISE) =
+                             WS-STATUT-CONTRAT(WS-INDEX)
+               MOVE WS-CPT-DEVISE TO WS-IDX-TOTAUX
+           END-IF
+       END-PERFORM.
+
+       IF WS-IDX-TOTAUX = ZERO
+           IF WS-NB-TOTAUX < 50
+               ADD 1 TO WS-NB-TOTAUX
+               MOVE WS-NB-TOTAUX TO WS-IDX-TOTAUX
+               MOVE WS-DEVISE(WS-INDEX)
+                 TO WS-TOTAUX-DEVISE(WS-IDX-TOTAUX)
+               MOVE WS-STATUT-CONTRAT(WS-INDEX)
+                 TO WS-TOTAUX-STATUT(WS-IDX-TOTAUX)
+               MOVE ZERO TO WS-TOTAUX-MONTANT(WS-IDX-TOTAUX)
+               MOVE ZERO TO WS-TOTAUX-MONTANT-EUR(WS-IDX-TOTAUX)
+           ELSE
+      *La capacite de la table des totaux est atteinte : on compte et
+      *on signale au lieu d'ecrire au-dela de la table.
+               ADD 1 TO WS-NB-TOTAUX-PERDUS
+               DISPLAY "ATTENTION - capacite table des totaux "
+                       "atteinte (50), combinaison ignoree : "
+                       WS-DEVISE(WS-INDEX) "/"
+                       WS-STATUT-CONTRAT(WS-INDEX)
+           END-IF
+       END-IF.
+
+       EXIT.
+       0510-TOTALS-SEARCH-END.
+
+
+      *-----------------------------------------------
+
+       0600-RELANCES-START.
+
+      *Rapport des contrats a echeance proche (fenetre configurable en
+      *jours), trie par nombre de jours restants croissant.
+
+       SORT SD-RELANCES2 ASCENDING KEY SD2-JOURS-RESTANTS
+           INPUT PROCEDURE IS 0610-RELANCES-LOAD-START
+                          THRU 0610-RELANCES-LOAD-END
+           OUTPUT PROCEDURE IS 0620-RELANCES-WRITE-START
+                          THRU 0620-RELANCES-WRITE-END.
+
+       EXIT.
+       0600-RELANCES-END.
+
+
+      *-----------------------------------------------
+
+       0610-RELANCES-LOAD-START.
+
+       COMPUTE WS-DATE-JOUR-ENTIER =
+           FUNCTION INTEGER-OF-DATE(WS-DATE-JOUR).
+
+       PERFORM VARYING WS-INDEX FROM 1 BY 1
+               UNTIL WS-INDEX > WS-NB-ENREG-TABLE
+
+           COMPUTE WS-DATE-FIN-ENTIER =
+               FUNCTION INTEGER-OF-DATE(WS-FIN-CONTRAT-NUM(WS-INDEX))
+
+           COMPUTE WS-JOURS-RESTANTS =
+               WS-DATE-FIN-ENTIER - WS-DATE-JOUR-ENTIER
+
+           IF WS-STATUT-ACTIF(WS-INDEX)
+              AND WS-JOURS-RESTANTS >= ZERO
+              AND WS-JOURS-RESTANTS <= WS-FENETRE-RELANCE
+
+               MOVE WS-JOURS-RESTANTS TO SD2-JOURS-RESTANTS
+
+               MOVE SPACES TO SD2-LIGNE-RELANCE
+               STRING WS-CODE-CONTRAT(WS-INDEX) " "
+                      WS-NOM-CONTRAT(WS-INDEX) " "
+                      WS-NOM-CLIENT(WS-INDEX) " "
+                      WS-FIN-JOUR(WS-INDEX) "/"
+                      WS-FIN-MOIS(WS-INDEX) "/"
+                      WS-FIN-ANNEE(WS-INDEX)
+                   INTO SD2-LIGNE-RELANCE
+
+               RELEASE SD2-RELANCE-ENREGISTREMENT
+
+           END-IF
+
+       END-PERFORM.
+
+       EXIT.
+       0610-RELANCES-LOAD-END.
+
+
+      *-----------------------------------------------
+
+       0620-RELANCES-WRITE-START.
+
+      *Recupere les enregistrements tries par le SORT et produit un
+      *rapport lisible, avec entete et colonne des jours restants
+      *bien separee du reste de la ligne.
+
+       OPEN OUTPUT FICHIER-RELANCES2.
+
+       MOVE SPACES TO F-LIGNE-RELANCE2.
+       STRING "J.RESTANTS" " " "CONTRAT " " " "LIBELLE"
+              " " "CLIENT" " " "DATE-FIN" " "
+           INTO F-LIGNE-RELANCE2.
+       WRITE F-LIGNE-RELANCE2.
+
+       MOVE "N" TO WS-FIN-TRI-RELANCES2.
+
+       PERFORM UNTIL WS-FIN-TRI-RELANCES2 = "O"
+
+           RETURN SD-RELANCES2
+               AT END
+                   MOVE "O" TO WS-FIN-TRI-RELANCES2
+               NOT AT END
+                   MOVE SPACES TO F-LIGNE-RELANCE2
+                   STRING SD2-JOURS-RESTANTS " JOURS   "
+                          SD2-LIGNE-RELANCE
+                       INTO F-LIGNE-RELANCE2
+                   WRITE F-LIGNE-RELANCE2
+           END-RETURN
+
+       END-PERFORM.
+
+       CLOSE FICHIER-RELANCES2.
+
+       EXIT.
+       0620-RELANCES-WRITE-END.
+
+
+      *-----------------------------------------------
+
+       0700-CSV-START.
+
+      *Export delimite par virgules du meme contenu que le rapport
+      *principal, exploitable directement dans un tableur ou un outil
+      *de BI.
+
+       OPEN OUTPUT FICHIER-CSV2.
+
+       MOVE SPACES TO F-LIGNE-CSV2.
+       STRING "CodeContrat,NomContrat,NomProduit,NomClient,Statut,"
+              "DateDebut,DateFin,Montant,Devise,MontantEUR"
+           INTO F-LIGNE-CSV2.
+       WRITE F-LIGNE-CSV2.
+
+       PERFORM VARYING WS-INDEX FROM 1 BY 1
+               UNTIL WS-INDEX > WS-NB-ENREG-TABLE
+
+           IF WS-STATUT-ACTIF(WS-INDEX)
+
+               MOVE WS-MONTANT-NUM(WS-INDEX)  TO WS-MONTANT-CSV-ED
+               MOVE WS-MONTANT-EUR(WS-INDEX)
+                                          TO WS-MONTANT-EUR-CSV-ED
+
+               MOVE SPACES TO F-LIGNE-CSV2
+               STRING
+                   WS-CODE-CONTRAT(WS-INDEX)                  ","
+                   FUNCTION TRIM(WS-NOM-CONTRAT(WS-INDEX))    ","
+                   FUNCTION TRIM(WS-NOM-PRODUIT(WS-INDEX))    ","
+                   FUNCTION TRIM(WS-NOM-CLIENT(WS-INDEX))     ","
+                   FUNCTION TRIM(WS-STATUT-CONTRAT(WS-INDEX)) ","
+                   WS-DEBUT-JOUR(WS-INDEX) "/"
+                   WS-DEBUT-MOIS(WS-INDEX) "/"
+                   WS-DEBUT-ANNEE(WS-INDEX)                   ","
+                   WS-FIN-JOUR(WS-INDEX) "/"
+                   WS-FIN-MOIS(WS-INDEX) "/"
+                   WS-FIN-ANNEE(WS-INDEX)                     ","
+                   FUNCTION TRIM(WS-MONTANT-CSV-ED)           ","
+                   FUNCTION TRIM(WS-DEVISE(WS-INDEX))         ","
+                   FUNCTION TRIM(WS-MONTANT-EUR-CSV-ED)
+               INTO F-LIGNE-CSV2
+
+               WRITE F-LIGNE-CSV2
+
+           END-IF
+
+       END-PERFORM.
+
+       CLOSE FICHIER-CSV2.
+
+       EXIT.
+       0700-CSV-END.
+
+
+      *-----------------------------------------------
+
+       0800-CONSULT-START.
+
+      *Interrogation ponctuelle d'un seul contrat par son code, sur le
+      *fichier indexe alimente par le dernier traitement de lot, sans
+      *avoir a relancer un traitement complet.
+
+       SET WS-CONSULT-ABSENT TO TRUE.
+
+       OPEN INPUT FICHIER-ASSURANCE2-IDX.
+
+       IF WS-STATUT-IDX NOT = "00"
+           DISPLAY "ERREUR - fichier indexe " WS-FICHIER-IDX
+                   " illisible (statut " WS-STATUT-IDX
+                   "), lancer d'abord un traitement en mode LOT."
+       ELSE
+           MOVE WS-CODE-RECHERCHE TO IDX2-CODE-CONTRAT
+
+           READ FICHIER-ASSURANCE2-IDX
+               INVALID KEY
+                   DISPLAY "Contrat " WS-CODE-RECHERCHE " introuvable."
+               NOT INVALID KEY
+                   DISPLAY "Contrat trouve :"
+                   DISPLAY IDX2-ENREGISTREMENT
+                   SET WS-CONSULT-TROUVE TO TRUE
+           END-READ
+
+           CLOSE FICHIER-ASSURANCE2-IDX
+       END-IF.
+
+       EXIT.
+       0800-CONSULT-END.
+
+
+      *-----------------------------------------------
+
+       0900-JOURNAL-START.
+
+      *Ecriture d'une ligne d'audit persistante (compteurs, horodatage,
+      *noms des fichiers) pour chaque execution du traitement, afin de
+      *pouvoir justifier a posteriori ce qui a ete traite.
+
+       MOVE SPACES                TO JRN-LIGNE.
+       MOVE WS-DATE-HEURE-JRN     TO JRN-DATE-HEURE.
+       MOVE "ASSUR2"              TO JRN-PROGRAMME.
+
+       IF WS-MODE-CONSULTATION
+           STRING "CONSULTATION CODE " WS-CODE-RECHERCHE
+               DELIMITED BY SIZE INTO JRN-FICHIER-ENTREE
+           IF WS-CONSULT-TROUVE
+               MOVE "TROUVE"      TO JRN-FICHIER-SORTIE
+           ELSE
+               MOVE "NON TROUVE"  TO JRN-FICHIER-SORTIE
+           END-IF
+       ELSE
+           MOVE WS-FICHIER-ENTREE     TO JRN-FICHIER-ENTREE
+           MOVE WS-FICHIER-RAPPORT    TO JRN-FICHIER-SORTIE
+           MOVE WS-NB-LUES            TO JRN-NB-LUES
+           MOVE WS-NB-ENREG-TABLE     TO JRN-NB-TABLE
+           MOVE WS-NB-ECRITES         TO JRN-NB-ECRITES
+           MOVE WS-NB-REJETS          TO JRN-NB-REJETS
+           MOVE WS-NB-PERDUES         TO JRN-NB-PERDUES
+       END-IF.
+
+       OPEN EXTEND FICHIER-JOURNAL2.
+
+       IF WS-STATUT-JOURNAL = "35"
+           OPEN OUTPUT FICHIER-JOURNAL2
+           CLOSE FICHIER-JOURNAL2
+           OPEN EXTEND FICHIER-JOURNAL2
+       END-IF.
+
+       WRITE JRN-LIGNE.
+
+       CLOSE FICHIER-JOURNAL2.
+
+       EXIT.
+       0900-JOURNAL-END.
