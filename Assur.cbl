@@ -1,28 +1,76 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. assur.
        AUTHOR. ThomasD & Terry.
 
+      *----------------------------------------------------------------
+      * Historique des modifications
+      * 2026-08-09  TD  Filtre metier sur le statut (fin de l'extraction
+      *                 codee en dur sur les lignes 3 et 7), suppression
+      *                 du plafond de 36 contrats, ajout des rapports de
+      *                 totaux et de relance, controle de saisie avec
+      *                 fichier de rejets, conversion multi-devises,
+      *                 export CSV, journal d'audit, parametrage du
+      *                 fichier d'entree et consultation ponctuelle par
+      *                 code contrat sur fichier indexe.
+      *----------------------------------------------------------------
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-      *Création de l'alias correspondant au fichier 'inventaire.txt' 
-       SELECT FICHIER-ASSURANCE ASSIGN 
-                       TO "assurances-68259db4e2e6f768575516.csv"
+      *Création de l'alias correspondant au fichier 'inventaire.txt'
+       SELECT FICHIER-ASSURANCE ASSIGN
+                       TO DYNAMIC WS-FICHIER-ENTREE
 
       *Lecture du fichier ligne par ligne
        ORGANIZATION IS LINE SEQUENTIAL.
 
       *Création de l'alias correspondant au fichier qui va être créé
-       SELECT FICHIER-RAPPORT-ASSURANCE 
-       ASSIGN TO "rapport-assurances.dat"
+       SELECT FICHIER-RAPPORT-ASSURANCE
+       ASSIGN TO DYNAMIC WS-FICHIER-RAPPORT
 
       *Ecriture du fichier ligne par ligne
        ORGANIZATION IS LINE SEQUENTIAL.
 
+      *Fichier des rejets de controle de saisie
+       SELECT FICHIER-REJETS ASSIGN TO DYNAMIC WS-FICHIER-REJETS
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+      *Fichier des taux de change journaliers (devise -> EUR)
+       SELECT FICHIER-TAUX ASSIGN TO DYNAMIC WS-FICHIER-TAUX-IN
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-STATUT-TAUX.
+
+      *Rapport des totaux du portefeuille par devise et par statut
+       SELECT FICHIER-TOTAUX ASSIGN TO DYNAMIC WS-FICHIER-TOTAUX
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+      *Fichier de travail du tri des relances (contrats a echeance)
+       SELECT SD-RELANCES ASSIGN TO "SD-RELANCES".
+
+      *Rapport des contrats a renouveler, trie par echeance
+       SELECT FICHIER-RELANCES ASSIGN TO DYNAMIC WS-FICHIER-RELANCES
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+      *Export delimite (CSV) du rapport principal
+       SELECT FICHIER-CSV ASSIGN TO DYNAMIC WS-FICHIER-CSV
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+      *Journal d'audit des executions (cumulatif, jamais ecrase)
+       SELECT FICHIER-JOURNAL ASSIGN TO DYNAMIC WS-FICHIER-JOURNAL
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-STATUT-JOURNAL.
+
+      *Fichier indexe des contrats, pour la consultation ponctuelle
+       SELECT FICHIER-ASSURANCE-IDX ASSIGN TO DYNAMIC WS-FICHIER-IDX
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS IDX-CODE-CONTRAT
+       FILE STATUS IS WS-STATUT-IDX.
 
 
-      *------------------------------DATA------------------------------- 
+
+      *------------------------------DATA-------------------------------
        DATA DIVISION.
        FILE SECTION.
 
@@ -55,40 +103,85 @@
                05 F-DEVISE         PIC X(3).
 
        FD FICHIER-RAPPORT-ASSURANCE.
-           01 F-ENTETE-RAPPORT             PIC X(121).
+           01 F-ENTETE-RAPPORT             PIC X(135).
            01 F-LIGNE-RAPPORT-ASSURANCES.
                05 F-RAPPORT-CODE-CONTRAT   PIC X(10).
-      
+
                05 F-RAPPORT-NOM-CONTRAT    PIC X(15).
-      
+
                05 F-RAPPORT-NOM-PRODUIT    PIC X(15).
-      
+
                05 F-RAPPORT-NOM-CLIENT     PIC X(42).
-      
+
                05 F-RAPPORT-STATUT         PIC X(9).
-      
+
                05 F-RAPPORT-DATE-DEBUT.
                 10 F-RAPPORT-DEBUT-ANNEE   PIC X(4).
                 10 F-RAPPORT-DEBUT-MOIS    PIC X(3).
                 10 F-RAPPORT-DEBUT-JOUR    PIC X(4).
-      
+
                05 F-RAPPORT-DATE-FIN.
                 10 F-RAPPORT-FIN-ANNEE     PIC X(4).
                 10 F-RAPPORT-FIN-MOIS      PIC X(3).
                 10 F-RAPPORT-FIN-JOUR      PIC X(3).
-      
+
                05 F-RAPPORT-MONTANT        PIC 9(7)v9(2).
-               
-               05 F-RAPPORT-DEVISE         PIC X(3).
-       
+
+               05 F-RAPPORT-DEVISE         PIC X(4).
+
+               05 F-RAPPORT-MONTANT-EUR    PIC 9(9)v9(2).
+
+       FD FICHIER-REJETS.
+      * COPY RJTREC.CPY fournit REJ-ENREGISTREMENT.
+           COPY RJTREC.
+
+       FD FICHIER-TAUX.
+           01 F-LIGNE-TAUX             PIC X(40).
+
+       FD FICHIER-TOTAUX.
+           01 F-LIGNE-TOTAUX           PIC X(80).
+
+       SD SD-RELANCES.
+           01 SD-RELANCE-ENREGISTREMENT.
+               05 SD-JOURS-RESTANTS    PIC S9(5).
+               05 SD-LIGNE-RELANCE     PIC X(90).
+
+       FD FICHIER-RELANCES.
+           01 F-LIGNE-RELANCE          PIC X(104).
+
+       FD FICHIER-CSV.
+           01 F-LIGNE-CSV              PIC X(180).
+
+       FD FICHIER-JOURNAL.
+      * COPY JRNLREC.CPY fournit JRN-LIGNE.
+           COPY JRNLREC.
+
+       FD FICHIER-ASSURANCE-IDX.
+           01 IDX-ENREGISTREMENT.
+               05 IDX-CODE-CONTRAT     PIC 9(8).
+               05 IDX-NOM-CONTRAT      PIC X(14).
+               05 IDX-NOM-PRODUIT      PIC X(14).
+               05 IDX-NOM-CLIENT       PIC X(41).
+               05 IDX-STATUT           PIC X(8).
+               05 IDX-DATE-DEBUT       PIC X(10).
+               05 IDX-DATE-FIN         PIC X(10).
+               05 IDX-MONTANT          PIC 9(7)v9(2).
+               05 IDX-DEVISE           PIC X(4).
+               05 IDX-MONTANT-EUR      PIC 9(9)v9(2).
+
        WORKING-STORAGE SECTION.
-      
+
       *Création du tableau dans lequel on va stocker les données lues
-      *pour les afficher
+      *pour les afficher. Le plafond precedent de 36 contrats a ete
+      *retire (cf. 2026-08-09) : le tableau est desormais dimensionne
+      *tres au-dela des volumes journaliers observes, et tout depot
+      *au-dela de cette capacite est compte et signale au lieu d'etre
+      *silencieusement perdu.
+
+       01 WS-TABLEAU-ASSURANCE OCCURS 9999 TIMES
+                                INDEXED BY WS-IDX-TABLEAU.
 
-       01 WS-TABLEAU-ASSURANCE OCCURS 36 TIMES.
 
-      
          05 WS-CODE-CONTRAT      PIC 9(8).
          05 FILLER               PIC X(8).
          05 WS-NOM-CONTRAT       PIC X(14).
@@ -98,10 +191,11 @@
          05 WS-NOM-CLIENT        PIC X(41).
          05 FILLER               PIC X.
          05 WS-STATUT            PIC X(8).
+           88 WS-STATUT-ACTIF          VALUE "ACTIF   ".
          05 FILLER               PIC X.
          05 WS-DATE-DEBUT.
            10 WS-DEBUT-ANNEE     PIC 9(4).
-           10 FILLER             PIC X         VALUE "/". 
+           10 FILLER             PIC X         VALUE "/".
            10 WS-DEBUT-MOIS      PIC 9(2).
            10 FILLER             PIC X         VALUE "/".
            10 WS-DEBUT-JOUR      PIC 9(2).
@@ -116,121 +210,562 @@
          05 WS-MONTANT           PIC 9(7)v9(2).
          05 FILLER               PIC X.
          05 WS-DEVISE            PIC X(4).
+         05 WS-MONTANT-EUR       PIC 9(9)v9(2).
 
-       
       *Création de l'index pour le tableau et d'une variable indiquant
-      *la valeur maximale que celui-ci peut prendre  
+      *la valeur maximale que celui-ci peut prendre
+
+       77  WS-INDEX-TABLEAU  PIC 9(4)    VALUE 1.
+
+       77  WS-MAX-TABLEAU    PIC 9(4)    VALUE 9999.
+
+       77  WS-NB-ENREG-TABLE PIC 9(4)    VALUE ZERO.
+
+
+      *Création d'une variable permettant la sortie de boucle à la fin
+      *lecture du fichier
+
+       01  WS-FIN-LECTURE    PIC X       VALUE "N".
+
+      *----------------------------------------------------------------
+      * Compteurs de traitement (repris dans le journal d'audit)
+      *----------------------------------------------------------------
+       77  WS-NB-LUES         PIC 9(5)   VALUE ZERO.
+       77  WS-NB-REJETS       PIC 9(5)   VALUE ZERO.
+       77  WS-NB-PERDUES      PIC 9(5)   VALUE ZERO.
+       77  WS-NB-ECRITES      PIC 9(5)   VALUE ZERO.
+
+      *----------------------------------------------------------------
+      * Controle de saisie des enregistrements lus
+      *----------------------------------------------------------------
+       01  WS-SWITCH-VALIDATION      PIC X   VALUE "O".
+           88 WS-ENREGISTREMENT-VALIDE       VALUE "O".
+           88 WS-ENREGISTREMENT-INVALIDE     VALUE "N".
+
+       01  WS-SWITCH-DOUBLON         PIC X   VALUE "N".
+           88 WS-DOUBLON-TROUVE              VALUE "O".
+           88 WS-DOUBLON-ABSENT              VALUE "N".
+
+       01  WS-SWITCH-DEVISE-OK       PIC X   VALUE "N".
+           88 WS-DEVISE-CONNUE               VALUE "O".
+           88 WS-DEVISE-INCONNUE             VALUE "N".
+
+       01  WS-SWITCH-CONSULT-TROUVE  PIC X   VALUE "N".
+           88 WS-CONSULT-TROUVE              VALUE "O".
+           88 WS-CONSULT-ABSENT              VALUE "N".
+
+       01  WS-CODE-RAISON            PIC X(4).
+       01  WS-RAISON-REJET           PIC X(31).
+
+       01  WS-DEVISES-VALIDES-ZONE   PIC X(15) VALUE
+                                       "EURUSDGBPCHFJPY".
+       01  WS-DEVISES-VALIDES REDEFINES WS-DEVISES-VALIDES-ZONE.
+           05 WS-DEVISE-VALIDE       PIC X(3) OCCURS 5 TIMES.
+
+       77  WS-CPT-DEVISE             PIC 9(2).
+
+      *----------------------------------------------------------------
+      * Table des taux de change (copybook commun a Assur/Assur2)
+      *----------------------------------------------------------------
+       COPY TAUXREC.
+
+       77  WS-FIN-TAUX               PIC X       VALUE "N".
+
+      *----------------------------------------------------------------
+      * Totaux du portefeuille par devise / statut
+      *----------------------------------------------------------------
+       01  WS-TABLE-TOTAUX.
+           05 WS-TOTAUX-ENTREE OCCURS 50 TIMES.
+              10 WS-TOTAUX-DEVISE     PIC X(3).
+              10 WS-TOTAUX-STATUT     PIC X(8).
+              10 WS-TOTAUX-MONTANT    PIC 9(12)v9(2).
+              10 WS-TOTAUX-MONTANT-EUR PIC 9(12)v9(2).
+
+       77  WS-NB-TOTAUX               PIC 9(2)  VALUE ZERO.
+       77  WS-IDX-TOTAUX               PIC 9(2)  VALUE ZERO.
+       77  WS-NB-TOTAUX-PERDUS         PIC 9(5)  VALUE ZERO.
+
+      *----------------------------------------------------------------
+      * Parametrage de l'execution (nom du fichier d'entree, mode,
+      * fenetre de relance, noms de fichiers de sortie date-stampes)
+      *----------------------------------------------------------------
+       01  WS-PARM-LIGNE              PIC X(100).
+       01  WS-PARM-MODE               PIC X(15).
+       01  WS-PARM-2                  PIC X(60).
+       01  WS-PARM-3                  PIC X(10).
+
+       01  WS-SWITCH-MODE             PIC X    VALUE "L".
+           88 WS-MODE-LOT                      VALUE "L".
+           88 WS-MODE-CONSULTATION             VALUE "C".
+
+       01  WS-FICHIER-ENTREE          PIC X(60) VALUE SPACES.
+       01  WS-FICHIER-RAPPORT         PIC X(60) VALUE SPACES.
+       01  WS-FICHIER-REJETS          PIC X(60) VALUE SPACES.
+       01  WS-FICHIER-TOTAUX          PIC X(60) VALUE SPACES.
+       01  WS-FICHIER-RELANCES        PIC X(60) VALUE SPACES.
+       01  WS-FICHIER-CSV             PIC X(60) VALUE SPACES.
+       01  WS-FICHIER-JOURNAL         PIC X(60) VALUE
+                                       "journal-assurances.log".
+       01  WS-FICHIER-TAUX-IN         PIC X(60) VALUE
+                                       "taux-change.csv".
+       01  WS-FICHIER-IDX             PIC X(60) VALUE
+                                       "assurances-idx.dat".
+
+       01  WS-CODE-RECHERCHE          PIC 9(8).
+
+       77  WS-FENETRE-RELANCE         PIC 9(3)  VALUE 30.
+
+       01  WS-DATE-JOUR               PIC 9(8).
+       01  WS-DATE-HEURE-JRN          PIC X(19).
+       01  WS-DATE-HEURE-SYS.
+           05 WS-DHS-DATE             PIC 9(8).
+           05 WS-DHS-HEURE            PIC 9(8).
+
+       77  WS-STATUT-JOURNAL          PIC X(2).
+       77  WS-STATUT-IDX              PIC X(2).
+       77  WS-STATUT-TAUX             PIC X(2).
+
+      *----------------------------------------------------------------
+      * Zones de travail pour le rapport de relance
+      *----------------------------------------------------------------
+       77  WS-JOURS-RESTANTS          PIC S9(5).
+       77  WS-DATE-FIN-ENTIER         PIC 9(9).
+       77  WS-DATE-JOUR-ENTIER        PIC 9(9).
+       77  WS-FIN-TRI-RELANCES        PIC X(01) VALUE "N".
+
+      *----------------------------------------------------------------
+      * Zones editees pour l'export CSV (point decimal explicite,
+      * indispensable pour qu'un tableur relise correctement le montant)
+      *----------------------------------------------------------------
+       77  WS-MONTANT-CSV-ED         PIC ZZZZZZ9.99.
+       77  WS-MONTANT-EUR-CSV-ED     PIC ZZZZZZZZ9.99.
+
 
-       77  WS-INDEX-TABLEAU  PIC 9(2)    VALUE 1.
+       PROCEDURE DIVISION.
 
-       77  WS-MAX-TABLEAU    PIC 9(2)    VALUE 36. 
 
+       PERFORM 0000-INITIALISATION-DEBUT
+          THRU 0000-INITIALISATION-FIN.
 
-      *Création d'une variable permettant la sortie de boucle à la fin 
-      *lecture du fichier 
+       IF WS-MODE-CONSULTATION
 
-       01  WS-FIN-LECTURE    PIC X       VALUE "N".  
+           PERFORM 0500-CONSULTATION-DEBUT
+              THRU 0500-CONSULTATION-FIN
 
+           PERFORM 0900-JOURNAL-DEBUT
+              THRU 0900-JOURNAL-FIN
 
-       PROCEDURE DIVISION.
+       ELSE
 
+           PERFORM 0050-CHARGEMENT-TAUX-DEBUT
+              THRU 0050-CHARGEMENT-TAUX-FIN
 
-       PERFORM 0100-LECTURE-DEBUT 
-          THRU 0100-LECTURE-FIN.
+           PERFORM 0100-LECTURE-DEBUT
+              THRU 0100-LECTURE-FIN
 
+           PERFORM 0100-AFFICHE-DEBUT
+              THRU 0100-AFFICHE-FIN
 
-       PERFORM 0100-AFFICHE-DEBUT 
-          THRU 0100-AFFICHE-FIN.
+           PERFORM 0100-ECRITURE-DEBUT
+              THRU 0100-ECRITURE-FIN
 
+           PERFORM 0200-TOTAUX-DEBUT
+              THRU 0200-TOTAUX-FIN
 
+           PERFORM 0300-RELANCES-DEBUT
+              THRU 0300-RELANCES-FIN
 
-       PERFORM 0100-ECRITURE-DEBUT
-          THRU 0100-ECRITURE-FIN.
+           PERFORM 0400-CSV-DEBUT
+              THRU 0400-CSV-FIN
 
-       STOP RUN.
+           PERFORM 0900-JOURNAL-DEBUT
+              THRU 0900-JOURNAL-FIN
 
+       END-IF.
 
+       STOP RUN.
 
 
 
 
       ******************************************************************
 
+       0000-INITIALISATION-DEBUT.
+
+      *Recuperation de la ligne de commande : MODE, FICHIER, FENETRE.
+      *MODE = LOT (defaut) pour le traitement complet, ou CONSULTATION
+      *pour l'interrogation ponctuelle d'un seul contrat (2eme zone =
+      *code contrat recherche), sans relire tout l'extrait de fichier.
+
+       MOVE SPACES TO WS-PARM-LIGNE.
+       ACCEPT WS-PARM-LIGNE FROM COMMAND-LINE.
+
+       MOVE SPACES TO WS-PARM-MODE.
+       MOVE SPACES TO WS-PARM-2.
+       MOVE SPACES TO WS-PARM-3.
+
+       UNSTRING WS-PARM-LIGNE DELIMITED BY ALL SPACE
+           INTO WS-PARM-MODE WS-PARM-2 WS-PARM-3
+       END-UNSTRING.
+
+       IF WS-PARM-MODE = "CONSULTATION" OR WS-PARM-MODE = "CONSULT"
+           SET WS-MODE-CONSULTATION TO TRUE
+           MOVE WS-PARM-2 TO WS-CODE-RECHERCHE
+       ELSE
+           SET WS-MODE-LOT TO TRUE
+
+           IF WS-PARM-2 = SPACES
+               MOVE "assurances-68259db4e2e6f768575516.csv"
+                 TO WS-FICHIER-ENTREE
+           ELSE
+               MOVE WS-PARM-2 TO WS-FICHIER-ENTREE
+           END-IF
+
+           IF WS-PARM-3 = SPACES
+               MOVE 30 TO WS-FENETRE-RELANCE
+           ELSE
+               MOVE FUNCTION NUMVAL(WS-PARM-3) TO WS-FENETRE-RELANCE
+           END-IF
+       END-IF.
+
+      *Les rapports de sortie sont horodates avec la date du jour pour
+      *ne jamais ecraser le rapport de la veille.
+
+       ACCEPT WS-DATE-JOUR FROM DATE YYYYMMDD.
+
+       STRING "rapport-assurances-" WS-DATE-JOUR ".dat"
+           INTO WS-FICHIER-RAPPORT.
+
+       STRING "rapport-assurances-" WS-DATE-JOUR ".csv"
+           INTO WS-FICHIER-CSV.
+
+       STRING "rejets-assurances-" WS-DATE-JOUR ".dat"
+           INTO WS-FICHIER-REJETS.
+
+       STRING "totaux-assurances-" WS-DATE-JOUR ".dat"
+           INTO WS-FICHIER-TOTAUX.
+
+       STRING "relances-assurances-" WS-DATE-JOUR ".dat"
+           INTO WS-FICHIER-RELANCES.
+
+       ACCEPT WS-DHS-DATE FROM DATE YYYYMMDD.
+       ACCEPT WS-DHS-HEURE FROM TIME.
+
+       STRING WS-DHS-DATE(1:4) "-" WS-DHS-DATE(5:2) "-" WS-DHS-DATE(7:2)
+              " " WS-DHS-HEURE(1:2) ":" WS-DHS-HEURE(3:2) ":"
+              WS-DHS-HEURE(5:2)
+           INTO WS-DATE-HEURE-JRN.
+
+       0000-INITIALISATION-FIN.
+       EXIT.
+
+
+      *-----------------------------------------------
+
+       0050-CHARGEMENT-TAUX-DEBUT.
+
+      *Chargement en memoire des taux de change du jour (devise -> EUR)
+      *afin de normaliser les montants multi-devises du rapport.
+
+       DISPLAY "Chargement des taux de change :".
+       MOVE ZERO TO WS-NB-TAUX.
+       MOVE "N" TO WS-FIN-TAUX.
+
+       OPEN INPUT FICHIER-TAUX.
+
+       IF WS-STATUT-TAUX NOT = "00"
+           DISPLAY "ATTENTION - fichier des taux de change "
+                   WS-FICHIER-TAUX-IN
+                   " illisible (statut " WS-STATUT-TAUX
+                   "), montants EUR mis a zero pour cette execution."
+       ELSE
+           PERFORM UNTIL WS-FIN-TAUX = "Y"
+
+               READ FICHIER-TAUX
+                   AT END
+                       MOVE "Y" TO WS-FIN-TAUX
+                   NOT AT END
+                       IF WS-NB-TAUX < 20
+                           ADD 1 TO WS-NB-TAUX
+                           UNSTRING F-LIGNE-TAUX DELIMITED BY ","
+                               INTO WS-TAUX-DEVISE(WS-NB-TAUX)
+                                    WS-TAUX-VALEUR(WS-NB-TAUX)
+                           END-UNSTRING
+                       END-IF
+               END-READ
+
+           END-PERFORM
+
+           CLOSE FICHIER-TAUX
+       END-IF.
+
+       0050-CHARGEMENT-TAUX-FIN.
+       EXIT.
+
+
+      *-----------------------------------------------
+
        0100-LECTURE-DEBUT .
 
       *Ouverture du fichier txt pour la lecture
        DISPLAY "Ouverture du fichier :"
        OPEN INPUT FICHIER-ASSURANCE.
 
+       OPEN OUTPUT FICHIER-REJETS.
+       OPEN OUTPUT FICHIER-ASSURANCE-IDX.
+
       *Boucle pour lire le fichier ligne par ligne jusqu'à la dernière
        DISPLAY "Lecture du fichier ligne par ligne :"
        PERFORM UNTIL WS-FIN-LECTURE = "Y"
-           
+
            READ FICHIER-ASSURANCE
 
-      *On termine la boucle à la fin de lecture du fichier 
-             AT END 
+      *On termine la boucle à la fin de lecture du fichier
+             AT END
                MOVE "Y" TO WS-FIN-LECTURE
 
-      *On ajoute les données de chaque ligne 
-      *au tableau créé pour l'affichage et on incrémente l'index 
+      *On controle chaque ligne avant de l'ajouter au tableau
 
              NOT AT END
-               IF WS-INDEX-TABLEAU <= WS-MAX-TABLEAU 
+               ADD 1 TO WS-NB-LUES
+
+               PERFORM 0110-VALIDATION-DEBUT
+                  THRU 0110-VALIDATION-FIN
+
+               IF WS-ENREGISTREMENT-INVALIDE
+                   ADD 1 TO WS-NB-REJETS
+                   PERFORM 0130-ECRITURE-REJET-DEBUT
+                      THRU 0130-ECRITURE-REJET-FIN
+
+               ELSE
+                   IF WS-NB-ENREG-TABLE < WS-MAX-TABLEAU
+
+                       ADD 1 TO WS-NB-ENREG-TABLE
+
+                       MOVE F-CODE-CONTRAT
+                        TO  WS-CODE-CONTRAT(WS-NB-ENREG-TABLE)
+
+                       MOVE F-NOM-CONTRAT
+                        TO  WS-NOM-CONTRAT(WS-NB-ENREG-TABLE)
+
+                       MOVE F-NOM-PRODUIT
+                        TO  WS-NOM-PRODUIT(WS-NB-ENREG-TABLE)
+
+                       MOVE F-NOM-CLIENT
+                        TO  WS-NOM-CLIENT(WS-NB-ENREG-TABLE)
+
+                       MOVE F-STATUT
+                        TO  WS-STATUT(WS-NB-ENREG-TABLE)
+
+                       MOVE F-DEBUT-ANNEE
+                        TO  WS-DEBUT-ANNEE(WS-NB-ENREG-TABLE)
+
+                       MOVE F-DEBUT-MOIS
+                        TO  WS-DEBUT-MOIS(WS-NB-ENREG-TABLE)
+
+                       MOVE F-DEBUT-JOUR
+                        TO  WS-DEBUT-JOUR(WS-NB-ENREG-TABLE)
+
+                       MOVE F-FIN-ANNEE
+                        TO  WS-FIN-ANNEE(WS-NB-ENREG-TABLE)
+
+                       MOVE F-FIN-MOIS
+                        TO  WS-FIN-MOIS(WS-NB-ENREG-TABLE)
+
+                       MOVE F-FIN-JOUR
+                        TO  WS-FIN-JOUR(WS-NB-ENREG-TABLE)
+
+                       MOVE F-MONTANT
+                        TO  WS-MONTANT(WS-NB-ENREG-TABLE)
+
+                       MOVE F-DEVISE
+                        TO  WS-DEVISE(WS-NB-ENREG-TABLE)
+
+                       PERFORM 0140-CONVERSION-DEVISE-DEBUT
+                          THRU 0140-CONVERSION-DEVISE-FIN
+
+                       MOVE WS-CODE-CONTRAT(WS-NB-ENREG-TABLE)
+                        TO  IDX-CODE-CONTRAT
+                       MOVE WS-NOM-CONTRAT(WS-NB-ENREG-TABLE)
+                        TO  IDX-NOM-CONTRAT
+                       MOVE WS-NOM-PRODUIT(WS-NB-ENREG-TABLE)
+                        TO  IDX-NOM-PRODUIT
+                       MOVE WS-NOM-CLIENT(WS-NB-ENREG-TABLE)
+                        TO  IDX-NOM-CLIENT
+                       MOVE WS-STATUT(WS-NB-ENREG-TABLE)
+                        TO  IDX-STATUT
+                       MOVE WS-DATE-DEBUT(WS-NB-ENREG-TABLE)
+                        TO  IDX-DATE-DEBUT
+                       MOVE WS-DATE-FIN(WS-NB-ENREG-TABLE)
+                        TO  IDX-DATE-FIN
+                       MOVE WS-MONTANT(WS-NB-ENREG-TABLE)
+                        TO  IDX-MONTANT
+                       MOVE WS-DEVISE(WS-NB-ENREG-TABLE)
+                        TO  IDX-DEVISE
+                       MOVE WS-MONTANT-EUR(WS-NB-ENREG-TABLE)
+                        TO  IDX-MONTANT-EUR
+
+                       WRITE IDX-ENREGISTREMENT
+                           INVALID KEY
+                               DISPLAY "Code contrat en double sur "
+                                       "le fichier indexe : "
+                                       IDX-CODE-CONTRAT
+                       END-WRITE
+
+                   ELSE
+      *La capacite du tableau est atteinte : on compte et on signale
+      *au lieu de perdre la ligne silencieusement.
+                       ADD 1 TO WS-NB-PERDUES
+                       DISPLAY "ATTENTION - capacite tableau atteinte "
+                               "(" WS-MAX-TABLEAU "), contrat ignore : "
+                               F-CODE-CONTRAT
+
+                   END-IF
+               END-IF
 
-                   MOVE F-CODE-CONTRAT 
-                    TO  WS-CODE-CONTRAT(WS-INDEX-TABLEAU)
+           END-READ
 
-                   MOVE F-NOM-CONTRAT
-                    TO  WS-NOM-CONTRAT(WS-INDEX-TABLEAU) 
-                   
-                   MOVE F-NOM-PRODUIT
-                    TO  WS-NOM-PRODUIT(WS-INDEX-TABLEAU) 
+       END-PERFORM.
 
-                   MOVE F-NOM-CLIENT
-                    TO  WS-NOM-CLIENT(WS-INDEX-TABLEAU)
+      *Fermeture du fichier
+       CLOSE FICHIER-ASSURANCE.
+       CLOSE FICHIER-REJETS.
+       CLOSE FICHIER-ASSURANCE-IDX.
 
-                   MOVE F-STATUT
-                    TO  WS-STATUT(WS-INDEX-TABLEAU) 
+       IF WS-NB-PERDUES > ZERO
+           DISPLAY "ATTENTION - " WS-NB-PERDUES
+                   " enregistrement(s) n'ont pas pu etre traites : "
+                   "capacite du tableau (" WS-MAX-TABLEAU ") depassee."
+       END-IF.
 
-                   MOVE F-DEBUT-ANNEE
-                    TO  WS-DEBUT-ANNEE(WS-INDEX-TABLEAU) 
 
-                   MOVE F-DEBUT-MOIS
-                    TO  WS-DEBUT-MOIS(WS-INDEX-TABLEAU)
 
-                   MOVE F-DEBUT-JOUR
-                    TO  WS-DEBUT-JOUR(WS-INDEX-TABLEAU)        
+       0100-LECTURE-FIN .
+       EXIT.
 
-                   MOVE F-FIN-ANNEE
-                    TO  WS-FIN-ANNEE(WS-INDEX-TABLEAU)
 
-                   MOVE F-FIN-MOIS
-                    TO  WS-FIN-MOIS(WS-INDEX-TABLEAU)
+      *-----------------------------------------------
 
-                   MOVE F-FIN-JOUR
-                    TO  WS-FIN-JOUR(WS-INDEX-TABLEAU) 
+       0110-VALIDATION-DEBUT.
+
+      *Controle de saisie d'une ligne avant son integration au tableau :
+      *code contrat renseigne, coherence des dates, devise reconnue et
+      *absence de doublon. Toute anomalie est routee vers le fichier
+      *des rejets avec un code raison au lieu de polluer le rapport.
+
+       SET WS-ENREGISTREMENT-VALIDE TO TRUE.
+       MOVE SPACES TO WS-CODE-RAISON.
+       MOVE SPACES TO WS-RAISON-REJET.
+
+       IF F-CODE-CONTRAT = ZERO
+           SET WS-ENREGISTREMENT-INVALIDE TO TRUE
+           MOVE "R001" TO WS-CODE-RAISON
+           MOVE "CODE CONTRAT INVALIDE" TO WS-RAISON-REJET
+       END-IF.
+
+       IF WS-ENREGISTREMENT-VALIDE
+          AND F-DATE-DEBUT > F-DATE-FIN
+           SET WS-ENREGISTREMENT-INVALIDE TO TRUE
+           MOVE "R002" TO WS-CODE-RAISON
+           MOVE "DATE DEBUT POSTERIEURE A LA FIN" TO WS-RAISON-REJET
+       END-IF.
+
+       IF WS-ENREGISTREMENT-VALIDE
+           SET WS-DEVISE-INCONNUE TO TRUE
+           PERFORM VARYING WS-CPT-DEVISE FROM 1 BY 1
+                   UNTIL WS-CPT-DEVISE > 5
+               IF F-DEVISE = WS-DEVISE-VALIDE(WS-CPT-DEVISE)
+                   SET WS-DEVISE-CONNUE TO TRUE
+               END-IF
+           END-PERFORM
+           IF WS-DEVISE-INCONNUE
+               SET WS-ENREGISTREMENT-INVALIDE TO TRUE
+               MOVE "R003" TO WS-CODE-RAISON
+               MOVE "DEVISE INVALIDE" TO WS-RAISON-REJET
+           END-IF
+       END-IF.
+
+       IF WS-ENREGISTREMENT-VALIDE
+           PERFORM 0120-CONTROLE-DOUBLON-DEBUT
+              THRU 0120-CONTROLE-DOUBLON-FIN
+           IF WS-DOUBLON-TROUVE
+               SET WS-ENREGISTREMENT-INVALIDE TO TRUE
+               MOVE "R004" TO WS-CODE-RAISON
+               MOVE "CODE CONTRAT EN DOUBLE" TO WS-RAISON-REJET
+           END-IF
+       END-IF.
 
-                   MOVE F-MONTANT
-                    TO  WS-MONTANT(WS-INDEX-TABLEAU)
+       0110-VALIDATION-FIN.
+       EXIT.
 
-                   MOVE F-DEVISE
-                    TO  WS-DEVISE(WS-INDEX-TABLEAU)   
 
-                   ADD 1 TO WS-INDEX-TABLEAU 
+      *-----------------------------------------------
 
-               END-IF
+       0120-CONTROLE-DOUBLON-DEBUT.
 
-           END-READ 
+       SET WS-DOUBLON-ABSENT TO TRUE.
 
+       PERFORM VARYING WS-INDEX-TABLEAU FROM 1 BY 1
+               UNTIL WS-INDEX-TABLEAU > WS-NB-ENREG-TABLE
+                  OR WS-DOUBLON-TROUVE
+           IF WS-CODE-CONTRAT(WS-INDEX-TABLEAU) = F-CODE-CONTRAT
+               SET WS-DOUBLON-TROUVE TO TRUE
+           END-IF
        END-PERFORM.
 
-      *Fermeture du fichier  
-       CLOSE FICHIER-ASSURANCE.
+       0120-CONTROLE-DOUBLON-FIN.
+       EXIT.
+
 
+      *-----------------------------------------------
 
+       0130-ECRITURE-REJET-DEBUT.
 
-       0100-LECTURE-FIN .
+       MOVE SPACES               TO REJ-ENREGISTREMENT.
+       MOVE F-CODE-CONTRAT       TO REJ-CODE-CONTRAT.
+       MOVE WS-CODE-RAISON       TO REJ-CODE-RAISON.
+       MOVE WS-RAISON-REJET      TO REJ-LIBELLE-RAISON.
+       MOVE F-LIGNE-ASSURANCE    TO REJ-LIGNE-BRUTE.
+
+       WRITE REJ-ENREGISTREMENT.
+
+       0130-ECRITURE-REJET-FIN.
+       EXIT.
+
+
+      *-----------------------------------------------
+
+       0140-CONVERSION-DEVISE-DEBUT.
+
+      *Normalisation du montant du contrat en EUR a partir des taux du
+      *jour, afin de pouvoir consolider des contrats multi-devises.
+
+       IF WS-DEVISE(WS-NB-ENREG-TABLE) = "EUR "
+           MOVE WS-MONTANT(WS-NB-ENREG-TABLE)
+             TO WS-MONTANT-EUR(WS-NB-ENREG-TABLE)
+       ELSE
+           SET WS-IDX-TAUX TO 1
+           SET WS-DEVISE-INCONNUE TO TRUE
+           PERFORM VARYING WS-IDX-TAUX FROM 1 BY 1
+                   UNTIL WS-IDX-TAUX > WS-NB-TAUX
+               IF WS-TAUX-DEVISE(WS-IDX-TAUX) =
+                                  WS-DEVISE(WS-NB-ENREG-TABLE)(1:3)
+                   COMPUTE WS-MONTANT-EUR(WS-NB-ENREG-TABLE) =
+                       WS-MONTANT(WS-NB-ENREG-TABLE) *
+                       WS-TAUX-VALEUR(WS-IDX-TAUX)
+                   SET WS-DEVISE-CONNUE TO TRUE
+               END-IF
+           END-PERFORM
+           IF WS-DEVISE-INCONNUE
+               DISPLAY "ATTENTION - pas de taux de change pour "
+                       WS-DEVISE(WS-NB-ENREG-TABLE)
+                       " (contrat "
+                       WS-CODE-CONTRAT(WS-NB-ENREG-TABLE) ")"
+               MOVE ZERO TO WS-MONTANT-EUR(WS-NB-ENREG-TABLE)
+           END-IF
+       END-IF.
+
+       0140-CONVERSION-DEVISE-FIN.
        EXIT.
 
 
@@ -238,114 +773,457 @@
 
        0100-AFFICHE-DEBUT .
 
-      *Affichage du tableau avec les données du fichier lu 
+      *Affichage du tableau avec les données du fichier lu
+
 
-      
 
        DISPLAY "Code contrat "
        WITH NO ADVANCING " Nom contrat  "
        WITH NO ADVANCING "    Nom produit  "
-       WITH NO ADVANCING "   Nom client  "  
+       WITH NO ADVANCING "   Nom client  "
        WITH NO ADVANCING "                               Statut "
        WITH NO ADVANCING " Date debut "
        WITH NO ADVANCING " Date fin "
        WITH NO ADVANCING "   Montant ".
 
-       
-       PERFORM VARYING WS-INDEX-TABLEAU FROM 1 BY 1 
-                                UNTIL WS-INDEX-TABLEAU > WS-MAX-TABLEAU
-           
-           IF WS-INDEX-TABLEAU = 3 OR 7 
 
-      
-               
-               DISPLAY WS-TABLEAU-ASSURANCE(WS-INDEX-TABLEAU)            
-     
-           END-IF 
+       PERFORM VARYING WS-INDEX-TABLEAU FROM 1 BY 1
+               UNTIL WS-INDEX-TABLEAU > WS-NB-ENREG-TABLE
+
+           IF WS-STATUT-ACTIF(WS-INDEX-TABLEAU)
+
+
+
+               DISPLAY WS-TABLEAU-ASSURANCE(WS-INDEX-TABLEAU)
+
+           END-IF
+
 
-           
 
        END-PERFORM.
-       
-       DISPLAY "Fin de lecture".  
-       
 
-       
+       DISPLAY "Fin de lecture".
+
+
+
        0100-AFFICHE-FIN .
        EXIT.
 
 
       *-----------------------------------------------
-      
+
        0100-ECRITURE-DEBUT .
 
       *Ouverture du fichier dans lequel on va écrire
        DISPLAY "Ouverture du fichier".
        OPEN OUTPUT FICHIER-RAPPORT-ASSURANCE.
 
-      
 
-      *Ecriture de l'en-tête pour le fichier de sortie 
+
+      *Ecriture de l'en-tête pour le fichier de sortie
+       MOVE SPACES TO F-ENTETE-RAPPORT.
        STRING "Code      "
-               "Contrat        " 
+               "Contrat        "
                "Produit        "
                "Client                                    "
                "Statut   "
                "Debut      "
                "Fin         "
-               "Montant" 
+               "Montant    "
+               "MontantEUR"
        INTO F-ENTETE-RAPPORT.
            WRITE F-ENTETE-RAPPORT.
 
 
-      *Extraction des enregistrements 3 et 7 et écriture du fichier
+      *Extraction des contrats actifs et écriture du fichier
 
        DISPLAY "Ecriture du fichier ligne par ligne".
 
-       PERFORM VARYING WS-INDEX-TABLEAU FROM 1 BY 1 
-               UNTIL   WS-INDEX-TABLEAU > WS-MAX-TABLEAU
+       PERFORM VARYING WS-INDEX-TABLEAU FROM 1 BY 1
+               UNTIL   WS-INDEX-TABLEAU > WS-NB-ENREG-TABLE
 
-           IF WS-INDEX-TABLEAU = 3 OR 7
-               MOVE WS-CODE-CONTRAT(WS-INDEX-TABLEAU) 
+           IF WS-STATUT-ACTIF(WS-INDEX-TABLEAU)
+               MOVE WS-CODE-CONTRAT(WS-INDEX-TABLEAU)
                 TO  F-RAPPORT-CODE-CONTRAT
 
-               MOVE WS-NOM-CONTRAT(WS-INDEX-TABLEAU) 
-                TO  F-RAPPORT-NOM-CONTRAT 
+               MOVE WS-NOM-CONTRAT(WS-INDEX-TABLEAU)
+                TO  F-RAPPORT-NOM-CONTRAT
 
-               MOVE WS-NOM-PRODUIT(WS-INDEX-TABLEAU) 
+               MOVE WS-NOM-PRODUIT(WS-INDEX-TABLEAU)
                 TO  F-RAPPORT-NOM-PRODUIT
 
-               MOVE WS-NOM-CLIENT(WS-INDEX-TABLEAU) 
+               MOVE WS-NOM-CLIENT(WS-INDEX-TABLEAU)
                 TO  F-RAPPORT-NOM-CLIENT
 
-               MOVE WS-STATUT(WS-INDEX-TABLEAU) 
+               MOVE WS-STATUT(WS-INDEX-TABLEAU)
                 TO  F-RAPPORT-STATUT
 
-               MOVE WS-DATE-DEBUT(WS-INDEX-TABLEAU) 
+               MOVE WS-DATE-DEBUT(WS-INDEX-TABLEAU)
                 TO  F-RAPPORT-DATE-DEBUT
 
-               MOVE WS-DATE-FIN(WS-INDEX-TABLEAU) 
+               MOVE WS-DATE-FIN(WS-INDEX-TABLEAU)
                 TO  F-RAPPORT-DATE-FIN
 
-               MOVE WS-MONTANT(WS-INDEX-TABLEAU) 
+               MOVE WS-MONTANT(WS-INDEX-TABLEAU)
                 TO  F-RAPPORT-MONTANT
 
-               MOVE WS-DEVISE(WS-INDEX-TABLEAU) 
+               MOVE WS-DEVISE(WS-INDEX-TABLEAU)
                 TO  F-RAPPORT-DEVISE
 
+               MOVE WS-MONTANT-EUR(WS-INDEX-TABLEAU)
+                TO  F-RAPPORT-MONTANT-EUR
+
                WRITE F-LIGNE-RAPPORT-ASSURANCES
 
+               ADD 1 TO WS-NB-ECRITES
+
            END-IF
 
-       END-PERFORM.        
+       END-PERFORM.
 
-       DISPLAY "Fin du traitement - 2 enregistrements exportés".
+       DISPLAY "Fin du traitement - " WS-NB-ECRITES
+               " enregistrement(s) exporte(s)".
 
       *Fermeture du fichier dans lequel on a écrit
 
        DISPLAY "Fin d'ecriture".
-       CLOSE FICHIER-RAPPORT-ASSURANCE.  
+       CLOSE FICHIER-RAPPORT-ASSURANCE.
 
 
        0100-ECRITURE-FIN .
        EXIT.
+
+
+      *-----------------------------------------------
+
+       0200-TOTAUX-DEBUT.
+
+      *Constitution du rapport de totaux du portefeuille, par devise et
+      *par statut, a partir de l'ensemble des contrats lus (et non plus
+      *seulement des deux lignes historiquement echantillonnees).
+
+       MOVE ZERO TO WS-NB-TOTAUX.
+       MOVE ZERO TO WS-NB-TOTAUX-PERDUS.
+
+       PERFORM VARYING WS-INDEX-TABLEAU FROM 1 BY 1
+               UNTIL WS-INDEX-TABLEAU > WS-NB-ENREG-TABLE
+
+           PERFORM 0210-TOTAUX-RECHERCHE-DEBUT
+              THRU 0210-TOTAUX-RECHERCHE-FIN
+
+           IF WS-IDX-TOTAUX NOT = ZERO
+               ADD WS-MONTANT(WS-INDEX-TABLEAU)
+                 TO WS-TOTAUX-MONTANT(WS-IDX-TOTAUX)
+
+               ADD WS-MONTANT-EUR(WS-INDEX-TABLEAU)
+                 TO WS-TOTAUX-MONTANT-EUR(WS-IDX-TOTAUX)
+           END-IF
+
+       END-PERFORM.
+
+       IF WS-NB-TOTAUX-PERDUS > ZERO
+           DISPLAY "ATTENTION - " WS-NB-TOTAUX-PERDUS
+                   " combinaison(s) devise/statut n'ont pas pu etre "
+                   "cumulees : capacite de la table des totaux (50) "
+                   "depassee."
+       END-IF.
+
+       OPEN OUTPUT FICHIER-TOTAUX.
+
+       MOVE SPACES TO F-LIGNE-TOTAUX.
+       STRING "Devise Statut   " "Montant           "
+              "MontantEUR" INTO F-LIGNE-TOTAUX.
+       WRITE F-LIGNE-TOTAUX.
+
+       PERFORM VARYING WS-IDX-TOTAUX FROM 1 BY 1
+               UNTIL WS-IDX-TOTAUX > WS-NB-TOTAUX
+
+           MOVE SPACES TO F-LIGNE-TOTAUX
+           STRING WS-TOTAUX-DEVISE(WS-IDX-TOTAUX) " "
+                  WS-TOTAUX-STATUT(WS-IDX-TOTAUX) " "
+                  WS-TOTAUX-MONTANT(WS-IDX-TOTAUX) " "
+                  WS-TOTAUX-MONTANT-EUR(WS-IDX-TOTAUX)
+               INTO F-LIGNE-TOTAUX
+           WRITE F-LIGNE-TOTAUX
+
+       END-PERFORM.
+
+       CLOSE FICHIER-TOTAUX.
+
+       0200-TOTAUX-FIN.
+       EXIT.
+
+
+      *-----------------------------------------------
+
+       0210-TOTAUX-RECHERCHE-DEBUT.
+
+      *Recherche (ou creation) de la case de cumul correspondant a la
+      *devise et au statut du contrat courant.
+
+       MOVE ZERO TO WS-IDX-TOTAUX.
+
+       PERFORM VARYING WS-CPT-DEVISE FROM 1 BY 1
+               UNTIL WS-CPT-DEVISE > WS-NB-TOTAUX
+                  OR WS-IDX-TOTAUX NOT = ZERO
+           IF WS-TOTAUX-DEVISE(WS-CPT-DEVISE) =
+                              WS-DEVISE(WS-INDEX-TABLEAU)(1:3)
+              AND WS-TOTAUX-STATUT(WS-CPT-DEVISE) =
+                              WS-STATUT(WS-INDEX-TABLEAU)
+               MOVE WS-CPT-DEVISE TO WS-IDX-TOTAUX
+           END-IF
+       END-PERFORM.
+
+       IF WS-IDX-TOTAUX = ZERO
+           IF WS-NB-TOTAUX < 50
+               ADD 1 TO WS-NB-TOTAUX
+               MOVE WS-NB-TOTAUX TO WS-IDX-TOTAUX
+               MOVE WS-DEVISE(WS-INDEX-TABLEAU)(1:3)
+                 TO WS-TOTAUX-DEVISE(WS-IDX-TOTAUX)
+               MOVE WS-STATUT(WS-INDEX-TABLEAU)
+                 TO WS-TOTAUX-STATUT(WS-IDX-TOTAUX)
+               MOVE ZERO TO WS-TOTAUX-MONTANT(WS-IDX-TOTAUX)
+               MOVE ZERO TO WS-TOTAUX-MONTANT-EUR(WS-IDX-TOTAUX)
+           ELSE
+      *La capacite de la table des totaux est atteinte : on compte et
+      *on signale au lieu d'ecrire au-dela de la table.
+               ADD 1 TO WS-NB-TOTAUX-PERDUS
+               DISPLAY "ATTENTION - capacite table des totaux "
+                       "atteinte (50), combinaison ignoree : "
+                       WS-DEVISE(WS-INDEX-TABLEAU)(1:3) "/"
+                       WS-STATUT(WS-INDEX-TABLEAU)
+           END-IF
+       END-IF.
+
+       0210-TOTAUX-RECHERCHE-FIN.
+       EXIT.
+
+
+      *-----------------------------------------------
+
+       0300-RELANCES-DEBUT.
+
+      *Rapport des contrats a echeance proche (fenetre configurable en
+      *jours), trie par nombre de jours restants croissant.
+
+       SORT SD-RELANCES ASCENDING KEY SD-JOURS-RESTANTS
+           INPUT PROCEDURE IS 0310-ALIMENTE-TRI-DEBUT
+                          THRU 0310-ALIMENTE-TRI-FIN
+           OUTPUT PROCEDURE IS 0320-ECRITURE-TRI-DEBUT
+                          THRU 0320-ECRITURE-TRI-FIN.
+
+       0300-RELANCES-FIN.
+       EXIT.
+
+
+      *-----------------------------------------------
+
+       0310-ALIMENTE-TRI-DEBUT.
+
+       COMPUTE WS-DATE-JOUR-ENTIER =
+           FUNCTION INTEGER-OF-DATE(WS-DATE-JOUR).
+
+       PERFORM VARYING WS-INDEX-TABLEAU FROM 1 BY 1
+               UNTIL WS-INDEX-TABLEAU > WS-NB-ENREG-TABLE
+
+           COMPUTE WS-DATE-FIN-ENTIER =
+               FUNCTION INTEGER-OF-DATE(WS-FIN-ANNEE(WS-INDEX-TABLEAU) *
+                   10000 + WS-FIN-MOIS(WS-INDEX-TABLEAU) * 100 +
+                   WS-FIN-JOUR(WS-INDEX-TABLEAU))
+
+           COMPUTE WS-JOURS-RESTANTS =
+               WS-DATE-FIN-ENTIER - WS-DATE-JOUR-ENTIER
+
+           IF WS-STATUT-ACTIF(WS-INDEX-TABLEAU)
+              AND WS-JOURS-RESTANTS >= ZERO
+              AND WS-JOURS-RESTANTS <= WS-FENETRE-RELANCE
+
+               MOVE WS-JOURS-RESTANTS TO SD-JOURS-RESTANTS
+
+               MOVE SPACES TO SD-LIGNE-RELANCE
+               STRING WS-CODE-CONTRAT(WS-INDEX-TABLEAU) " "
+                      WS-NOM-CONTRAT(WS-INDEX-TABLEAU) " "
+                      WS-NOM-CLIENT(WS-INDEX-TABLEAU) " "
+                      WS-DATE-FIN(WS-INDEX-TABLEAU)
+                   INTO SD-LIGNE-RELANCE
+
+               RELEASE SD-RELANCE-ENREGISTREMENT
+
+           END-IF
+
+       END-PERFORM.
+
+       0310-ALIMENTE-TRI-FIN.
+       EXIT.
+
+
+      *-----------------------------------------------
+
+       0320-ECRITURE-TRI-DEBUT.
+
+      *Recupere les enregistrements tries par le SORT et produit un
+      *rapport lisible, avec entete et colonne des jours restants
+      *bien separee du reste de la ligne.
+
+       OPEN OUTPUT FICHIER-RELANCES.
+
+       MOVE SPACES TO F-LIGNE-RELANCE.
+       STRING "J.RESTANTS" " " "CONTRAT " " " "LIBELLE"
+              " " "CLIENT" " " "DATE-FIN" " "
+           INTO F-LIGNE-RELANCE.
+       WRITE F-LIGNE-RELANCE.
+
+       MOVE "N" TO WS-FIN-TRI-RELANCES.
+
+       PERFORM UNTIL WS-FIN-TRI-RELANCES = "O"
+
+           RETURN SD-RELANCES
+               AT END
+                   MOVE "O" TO WS-FIN-TRI-RELANCES
+               NOT AT END
+                   MOVE SPACES TO F-LIGNE-RELANCE
+                   STRING SD-JOURS-RESTANTS " JOURS   "
+                          SD-LIGNE-RELANCE
+                       INTO F-LIGNE-RELANCE
+                   WRITE F-LIGNE-RELANCE
+           END-RETURN
+
+       END-PERFORM.
+
+       CLOSE FICHIER-RELANCES.
+
+       0320-ECRITURE-TRI-FIN.
+       EXIT.
+
+
+      *-----------------------------------------------
+
+       0400-CSV-DEBUT.
+
+      *Export delimite par virgules du meme contenu que le rapport
+      *principal, exploitable directement dans un tableur ou un outil
+      *de BI.
+
+       OPEN OUTPUT FICHIER-CSV.
+
+       MOVE SPACES TO F-LIGNE-CSV.
+       STRING "CodeContrat,NomContrat,NomProduit,NomClient,Statut,"
+              "DateDebut,DateFin,Montant,Devise,MontantEUR"
+           INTO F-LIGNE-CSV.
+       WRITE F-LIGNE-CSV.
+
+       PERFORM VARYING WS-INDEX-TABLEAU FROM 1 BY 1
+               UNTIL WS-INDEX-TABLEAU > WS-NB-ENREG-TABLE
+
+           IF WS-STATUT-ACTIF(WS-INDEX-TABLEAU)
+
+               MOVE WS-MONTANT(WS-INDEX-TABLEAU)
+                                              TO WS-MONTANT-CSV-ED
+               MOVE WS-MONTANT-EUR(WS-INDEX-TABLEAU)
+                                              TO WS-MONTANT-EUR-CSV-ED
+
+               MOVE SPACES TO F-LIGNE-CSV
+               STRING
+                   WS-CODE-CONTRAT(WS-INDEX-TABLEAU)          ","
+                   FUNCTION TRIM(WS-NOM-CONTRAT(WS-INDEX-TABLEAU)) ","
+                   FUNCTION TRIM(WS-NOM-PRODUIT(WS-INDEX-TABLEAU)) ","
+                   FUNCTION TRIM(WS-NOM-CLIENT(WS-INDEX-TABLEAU))  ","
+                   FUNCTION TRIM(WS-STATUT(WS-INDEX-TABLEAU))      ","
+                   WS-DATE-DEBUT(WS-INDEX-TABLEAU)             ","
+                   WS-DATE-FIN(WS-INDEX-TABLEAU)                ","
+                   FUNCTION TRIM(WS-MONTANT-CSV-ED)             ","
+                   FUNCTION TRIM(WS-DEVISE(WS-INDEX-TABLEAU))   ","
+                   FUNCTION TRIM(WS-MONTANT-EUR-CSV-ED)
+               INTO F-LIGNE-CSV
+
+               WRITE F-LIGNE-CSV
+
+           END-IF
+
+       END-PERFORM.
+
+       CLOSE FICHIER-CSV.
+
+       0400-CSV-FIN.
+       EXIT.
+
+
+      *-----------------------------------------------
+
+       0500-CONSULTATION-DEBUT.
+
+      *Interrogation ponctuelle d'un seul contrat par son code, sur le
+      *fichier indexe alimente par le dernier traitement de lot, sans
+      *avoir a relancer un traitement complet.
+
+       SET WS-CONSULT-ABSENT TO TRUE.
+
+       OPEN INPUT FICHIER-ASSURANCE-IDX.
+
+       IF WS-STATUT-IDX NOT = "00"
+           DISPLAY "ERREUR - fichier indexe " WS-FICHIER-IDX
+                   " illisible (statut " WS-STATUT-IDX
+                   "), lancer d'abord un traitement en mode LOT."
+       ELSE
+           MOVE WS-CODE-RECHERCHE TO IDX-CODE-CONTRAT
+
+           READ FICHIER-ASSURANCE-IDX
+               INVALID KEY
+                   DISPLAY "Contrat " WS-CODE-RECHERCHE " introuvable."
+               NOT INVALID KEY
+                   DISPLAY "Contrat trouve :"
+                   DISPLAY IDX-ENREGISTREMENT
+                   SET WS-CONSULT-TROUVE TO TRUE
+           END-READ
+
+           CLOSE FICHIER-ASSURANCE-IDX
+       END-IF.
+
+       0500-CONSULTATION-FIN.
+       EXIT.
+
+
+      *-----------------------------------------------
+
+       0900-JOURNAL-DEBUT.
+
+      *Ecriture d'une ligne d'audit persistante (compteurs, horodatage,
+      *noms des fichiers) pour chaque execution du traitement, afin de
+      *pouvoir justifier a posteriori ce qui a ete traite.
+
+       MOVE SPACES                TO JRN-LIGNE.
+       MOVE WS-DATE-HEURE-JRN     TO JRN-DATE-HEURE.
+       MOVE "ASSUR"               TO JRN-PROGRAMME.
+
+       IF WS-MODE-CONSULTATION
+           STRING "CONSULTATION CODE " WS-CODE-RECHERCHE
+               DELIMITED BY SIZE INTO JRN-FICHIER-ENTREE
+           IF WS-CONSULT-TROUVE
+               MOVE "TROUVE"      TO JRN-FICHIER-SORTIE
+           ELSE
+               MOVE "NON TROUVE"  TO JRN-FICHIER-SORTIE
+           END-IF
+       ELSE
+           MOVE WS-FICHIER-ENTREE     TO JRN-FICHIER-ENTREE
+           MOVE WS-FICHIER-RAPPORT    TO JRN-FICHIER-SORTIE
+           MOVE WS-NB-LUES            TO JRN-NB-LUES
+           MOVE WS-NB-ENREG-TABLE     TO JRN-NB-TABLE
+           MOVE WS-NB-ECRITES         TO JRN-NB-ECRITES
+           MOVE WS-NB-REJETS          TO JRN-NB-REJETS
+           MOVE WS-NB-PERDUES         TO JRN-NB-PERDUES
+       END-IF.
+
+       OPEN EXTEND FICHIER-JOURNAL.
+
+       IF WS-STATUT-JOURNAL = "35"
+           OPEN OUTPUT FICHIER-JOURNAL
+           CLOSE FICHIER-JOURNAL
+           OPEN EXTEND FICHIER-JOURNAL
+       END-IF.
+
+       WRITE JRN-LIGNE.
+
+       CLOSE FICHIER-JOURNAL.
+
+       0900-JOURNAL-FIN.
+       EXIT.
