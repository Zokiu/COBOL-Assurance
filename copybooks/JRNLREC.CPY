@@ -0,0 +1,23 @@
+      *----------------------------------------------------------------
+      * JRNLREC.CPY
+      * Ligne du journal d'audit des traitements (une ligne ajoutee
+      * a chaque execution). Commun a Assur/Assur2.
+      *----------------------------------------------------------------
+       01  JRN-LIGNE.
+           05 JRN-DATE-HEURE        PIC X(19).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 JRN-PROGRAMME         PIC X(08).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 JRN-FICHIER-ENTREE    PIC X(60).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 JRN-FICHIER-SORTIE    PIC X(60).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 JRN-NB-LUES           PIC ZZZZ9.
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 JRN-NB-TABLE          PIC ZZZZ9.
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 JRN-NB-ECRITES        PIC ZZZZ9.
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 JRN-NB-REJETS         PIC ZZZZ9.
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 JRN-NB-PERDUES        PIC ZZZZ9.
