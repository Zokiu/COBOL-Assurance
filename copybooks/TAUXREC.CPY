@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------
+      * TAUXREC.CPY
+      * Table des taux de change (devise -> EUR), chargee en memoire
+      * a partir du fichier journalier des taux. Commun a Assur/Assur2.
+      *----------------------------------------------------------------
+       01  WS-TABLE-TAUX.
+           05 WS-TAUX-ENTREE OCCURS 20 TIMES
+                              INDEXED BY WS-IDX-TAUX.
+              10 WS-TAUX-DEVISE     PIC X(03).
+              10 WS-TAUX-VALEUR     PIC 9(03)V9(06).
+
+       77  WS-NB-TAUX               PIC 9(02) VALUE ZERO.
