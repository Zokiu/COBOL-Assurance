@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------
+      * RJTREC.CPY
+      * Enregistrement du fichier des rejets de validation, commun
+      * a tous les programmes du lot Assurances (Assur / Assur2).
+      *----------------------------------------------------------------
+       01  REJ-ENREGISTREMENT.
+           05 REJ-CODE-CONTRAT      PIC X(08).
+           05 FILLER                PIC X(01).
+           05 REJ-CODE-RAISON       PIC X(04).
+           05 FILLER                PIC X(01).
+           05 REJ-LIBELLE-RAISON    PIC X(31).
+           05 FILLER                PIC X(01).
+           05 REJ-LIGNE-BRUTE       PIC X(121).
